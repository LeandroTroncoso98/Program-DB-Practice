@@ -0,0 +1,337 @@
+      ******************************************************************
+      * MAPA SIMBOLICO GENERADO A PARTIR DEL MAPSET PDB2006M / MAPA    *
+      * PDB2006A (VER PDB2006M.BMS). INCLUIDO EN PDB2006.CBL MEDIANTE  *
+      * "COPY PDB2006M."                                               *
+      ******************************************************************
+       01  PDB2006AI.
+           02 FILLER                    PIC X(12).
+           02 CTRATOL                   COMP PIC S9(4).
+           02 CTRATOF                   PICTURE X.
+           02 FILLER REDEFINES CTRATOF.
+              03 CTRATOA                PICTURE X.
+           02 CTRATOI                   PIC 9(09).
+           02 ESTADOL                   COMP PIC S9(4).
+           02 ESTADOF                   PICTURE X.
+           02 FILLER REDEFINES ESTADOF.
+              03 ESTADOA                PICTURE X.
+           02 ESTADOI                   PIC X(01).
+           02 IMPORTEL                  COMP PIC S9(4).
+           02 IMPORTEF                  PICTURE X.
+           02 FILLER REDEFINES IMPORTEF.
+              03 IMPORTEA               PICTURE X.
+           02 IMPORTEI                  PIC X(14).
+           02 MENSAJEL                  COMP PIC S9(4).
+           02 MENSAJEF                  PICTURE X.
+           02 FILLER REDEFINES MENSAJEF.
+              03 MENSAJEA               PICTURE X.
+           02 MENSAJEI                  PIC X(79).
+           02 MOVCLA1L                 COMP PIC S9(4).
+           02 MOVCLA1F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA1F.
+              03 MOVCLA1A              PICTURE X.
+           02 MOVCLA1I                 PIC X(09).
+           02 MOVCTR1L                 COMP PIC S9(4).
+           02 MOVCTR1F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR1F.
+              03 MOVCTR1A              PICTURE X.
+           02 MOVCTR1I                 PIC X(09).
+           02 MOVSEN1L                 COMP PIC S9(4).
+           02 MOVSEN1F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN1F.
+              03 MOVSEN1A              PICTURE X.
+           02 MOVSEN1I                 PIC X(01).
+           02 MOVIMP1L                 COMP PIC S9(4).
+           02 MOVIMP1F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP1F.
+              03 MOVIMP1A              PICTURE X.
+           02 MOVIMP1I                 PIC X(14).
+           02 MOVFEC1L                 COMP PIC S9(4).
+           02 MOVFEC1F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC1F.
+              03 MOVFEC1A              PICTURE X.
+           02 MOVFEC1I                 PIC X(26).
+           02 MOVCLA2L                 COMP PIC S9(4).
+           02 MOVCLA2F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA2F.
+              03 MOVCLA2A              PICTURE X.
+           02 MOVCLA2I                 PIC X(09).
+           02 MOVCTR2L                 COMP PIC S9(4).
+           02 MOVCTR2F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR2F.
+              03 MOVCTR2A              PICTURE X.
+           02 MOVCTR2I                 PIC X(09).
+           02 MOVSEN2L                 COMP PIC S9(4).
+           02 MOVSEN2F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN2F.
+              03 MOVSEN2A              PICTURE X.
+           02 MOVSEN2I                 PIC X(01).
+           02 MOVIMP2L                 COMP PIC S9(4).
+           02 MOVIMP2F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP2F.
+              03 MOVIMP2A              PICTURE X.
+           02 MOVIMP2I                 PIC X(14).
+           02 MOVFEC2L                 COMP PIC S9(4).
+           02 MOVFEC2F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC2F.
+              03 MOVFEC2A              PICTURE X.
+           02 MOVFEC2I                 PIC X(26).
+           02 MOVCLA3L                 COMP PIC S9(4).
+           02 MOVCLA3F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA3F.
+              03 MOVCLA3A              PICTURE X.
+           02 MOVCLA3I                 PIC X(09).
+           02 MOVCTR3L                 COMP PIC S9(4).
+           02 MOVCTR3F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR3F.
+              03 MOVCTR3A              PICTURE X.
+           02 MOVCTR3I                 PIC X(09).
+           02 MOVSEN3L                 COMP PIC S9(4).
+           02 MOVSEN3F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN3F.
+              03 MOVSEN3A              PICTURE X.
+           02 MOVSEN3I                 PIC X(01).
+           02 MOVIMP3L                 COMP PIC S9(4).
+           02 MOVIMP3F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP3F.
+              03 MOVIMP3A              PICTURE X.
+           02 MOVIMP3I                 PIC X(14).
+           02 MOVFEC3L                 COMP PIC S9(4).
+           02 MOVFEC3F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC3F.
+              03 MOVFEC3A              PICTURE X.
+           02 MOVFEC3I                 PIC X(26).
+           02 MOVCLA4L                 COMP PIC S9(4).
+           02 MOVCLA4F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA4F.
+              03 MOVCLA4A              PICTURE X.
+           02 MOVCLA4I                 PIC X(09).
+           02 MOVCTR4L                 COMP PIC S9(4).
+           02 MOVCTR4F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR4F.
+              03 MOVCTR4A              PICTURE X.
+           02 MOVCTR4I                 PIC X(09).
+           02 MOVSEN4L                 COMP PIC S9(4).
+           02 MOVSEN4F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN4F.
+              03 MOVSEN4A              PICTURE X.
+           02 MOVSEN4I                 PIC X(01).
+           02 MOVIMP4L                 COMP PIC S9(4).
+           02 MOVIMP4F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP4F.
+              03 MOVIMP4A              PICTURE X.
+           02 MOVIMP4I                 PIC X(14).
+           02 MOVFEC4L                 COMP PIC S9(4).
+           02 MOVFEC4F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC4F.
+              03 MOVFEC4A              PICTURE X.
+           02 MOVFEC4I                 PIC X(26).
+           02 MOVCLA5L                 COMP PIC S9(4).
+           02 MOVCLA5F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA5F.
+              03 MOVCLA5A              PICTURE X.
+           02 MOVCLA5I                 PIC X(09).
+           02 MOVCTR5L                 COMP PIC S9(4).
+           02 MOVCTR5F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR5F.
+              03 MOVCTR5A              PICTURE X.
+           02 MOVCTR5I                 PIC X(09).
+           02 MOVSEN5L                 COMP PIC S9(4).
+           02 MOVSEN5F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN5F.
+              03 MOVSEN5A              PICTURE X.
+           02 MOVSEN5I                 PIC X(01).
+           02 MOVIMP5L                 COMP PIC S9(4).
+           02 MOVIMP5F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP5F.
+              03 MOVIMP5A              PICTURE X.
+           02 MOVIMP5I                 PIC X(14).
+           02 MOVFEC5L                 COMP PIC S9(4).
+           02 MOVFEC5F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC5F.
+              03 MOVFEC5A              PICTURE X.
+           02 MOVFEC5I                 PIC X(26).
+           02 MOVCLA6L                 COMP PIC S9(4).
+           02 MOVCLA6F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA6F.
+              03 MOVCLA6A              PICTURE X.
+           02 MOVCLA6I                 PIC X(09).
+           02 MOVCTR6L                 COMP PIC S9(4).
+           02 MOVCTR6F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR6F.
+              03 MOVCTR6A              PICTURE X.
+           02 MOVCTR6I                 PIC X(09).
+           02 MOVSEN6L                 COMP PIC S9(4).
+           02 MOVSEN6F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN6F.
+              03 MOVSEN6A              PICTURE X.
+           02 MOVSEN6I                 PIC X(01).
+           02 MOVIMP6L                 COMP PIC S9(4).
+           02 MOVIMP6F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP6F.
+              03 MOVIMP6A              PICTURE X.
+           02 MOVIMP6I                 PIC X(14).
+           02 MOVFEC6L                 COMP PIC S9(4).
+           02 MOVFEC6F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC6F.
+              03 MOVFEC6A              PICTURE X.
+           02 MOVFEC6I                 PIC X(26).
+           02 MOVCLA7L                 COMP PIC S9(4).
+           02 MOVCLA7F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA7F.
+              03 MOVCLA7A              PICTURE X.
+           02 MOVCLA7I                 PIC X(09).
+           02 MOVCTR7L                 COMP PIC S9(4).
+           02 MOVCTR7F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR7F.
+              03 MOVCTR7A              PICTURE X.
+           02 MOVCTR7I                 PIC X(09).
+           02 MOVSEN7L                 COMP PIC S9(4).
+           02 MOVSEN7F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN7F.
+              03 MOVSEN7A              PICTURE X.
+           02 MOVSEN7I                 PIC X(01).
+           02 MOVIMP7L                 COMP PIC S9(4).
+           02 MOVIMP7F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP7F.
+              03 MOVIMP7A              PICTURE X.
+           02 MOVIMP7I                 PIC X(14).
+           02 MOVFEC7L                 COMP PIC S9(4).
+           02 MOVFEC7F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC7F.
+              03 MOVFEC7A              PICTURE X.
+           02 MOVFEC7I                 PIC X(26).
+           02 MOVCLA8L                 COMP PIC S9(4).
+           02 MOVCLA8F                 PICTURE X.
+           02 FILLER REDEFINES MOVCLA8F.
+              03 MOVCLA8A              PICTURE X.
+           02 MOVCLA8I                 PIC X(09).
+           02 MOVCTR8L                 COMP PIC S9(4).
+           02 MOVCTR8F                 PICTURE X.
+           02 FILLER REDEFINES MOVCTR8F.
+              03 MOVCTR8A              PICTURE X.
+           02 MOVCTR8I                 PIC X(09).
+           02 MOVSEN8L                 COMP PIC S9(4).
+           02 MOVSEN8F                 PICTURE X.
+           02 FILLER REDEFINES MOVSEN8F.
+              03 MOVSEN8A              PICTURE X.
+           02 MOVSEN8I                 PIC X(01).
+           02 MOVIMP8L                 COMP PIC S9(4).
+           02 MOVIMP8F                 PICTURE X.
+           02 FILLER REDEFINES MOVIMP8F.
+              03 MOVIMP8A              PICTURE X.
+           02 MOVIMP8I                 PIC X(14).
+           02 MOVFEC8L                 COMP PIC S9(4).
+           02 MOVFEC8F                 PICTURE X.
+           02 FILLER REDEFINES MOVFEC8F.
+              03 MOVFEC8A              PICTURE X.
+           02 MOVFEC8I                 PIC X(26).
+      ******************************************************************
+       01  PDB2006AO REDEFINES PDB2006AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 CTRATOO                   PIC 9(09).
+           02 FILLER                    PIC X(03).
+           02 ESTADOO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 IMPORTEO                  PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MENSAJEO                  PIC X(79).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA1O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR1O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN1O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP1O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC1O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA2O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR2O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN2O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP2O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC2O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA3O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR3O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN3O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP3O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC3O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA4O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR4O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN4O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP4O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC4O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA5O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR5O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN5O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP5O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC5O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA6O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR6O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN6O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP6O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC6O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA7O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR7O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN7O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP7O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC7O                 PIC X(26).
+           02 FILLER                    PIC X(03).
+           02 MOVCLA8O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVCTR8O                 PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MOVSEN8O                 PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MOVIMP8O                 PIC X(14).
+           02 FILLER                    PIC X(03).
+           02 MOVFEC8O                 PIC X(26).
+      ******************************************************************
+      * VISTA EN TABLA DE LA ZONA DE MOVIMIENTOS DE PDB2006AO, PARA    *
+      * QUE PDB2006.CBL PUEDA VOLCAR LOS MOVIMIENTOS RECUPERADOS CON   *
+      * UN INDICE EN LUGAR DE OCHO MOVES INDEPENDIENTES.               *
+      ******************************************************************
+       01  PDB2006A-TABLA REDEFINES PDB2006AO.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(115).
+           02 PDB2006A-LINEA OCCURS 8 TIMES.
+              03 FILLER                 PIC X(03).
+              03 TL-CLAVE               PIC X(09).
+              03 FILLER                 PIC X(03).
+              03 TL-CONTRAPARTIDA       PIC X(09).
+              03 FILLER                 PIC X(03).
+              03 TL-SENTIDO             PIC X(01).
+              03 FILLER                 PIC X(03).
+              03 TL-IMPORTE             PIC X(14).
+              03 FILLER                 PIC X(03).
+              03 TL-FECHA               PIC X(26).
