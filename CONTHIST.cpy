@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.CONTRATOS_HIST)                           *
+      *        LIBRARY(IBMUSER.DCLGEN(CONTHIST))                       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      ******************************************************************
+       EXEC SQL DECLARE IBMUSER.CONTRATOS_HIST TABLE
+       ( CLAVE_CONTRATO                 INTEGER      NOT NULL,
+         IMPORTE_ANTERIOR               DECIMAL(13, 2) NOT NULL,
+         IMPORTE_NUEVO                  DECIMAL(13, 2) NOT NULL,
+         CLAVE_MOVIMIENTO               INTEGER      NOT NULL,
+         FECHA_ACTUALIZACION            TIMESTAMP    NOT NULL
+       ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.CONTRATOS_HIST             *
+      ******************************************************************
+       01  DCLCONTHIST.
+      *    CLAVE_CONTRATO
+           10 CH-CLAVE-CONTRATO         PIC S9(9) COMP.
+      *    IMPORTE_ANTERIOR
+           10 CH-IMPORTE-ANTERIOR       PIC S9(11)V9(2) COMP-3.
+      *    IMPORTE_NUEVO
+           10 CH-IMPORTE-NUEVO          PIC S9(11)V9(2) COMP-3.
+      *    CLAVE_MOVIMIENTO
+           10 CH-CLAVE-MOVIMIENTO       PIC S9(9) COMP.
+      *    FECHA_ACTUALIZACION
+           10 CH-FECHA-ACTUALIZACION    PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
