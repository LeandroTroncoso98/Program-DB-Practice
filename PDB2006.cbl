@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDB2006.
+       AUTHOR. TRONCOSO LEANDRO.
+
+      * TRANSACCION CICS PB06. CONSULTA EN LINEA DEL ESTADO, IMPORTE
+      * Y MOVIMIENTOS RECIENTES (COMO ORIGEN O DESTINO) DE UN
+      * CONTRATO, A TRAVES DEL MAPA PDB2006A DEL MAPSET PDB2006M.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * MAPA SIMBOLICO DE LA TRANSACCION (PDB2006AI / PDB2006AO)
+           COPY PDB2006M.
+
+      * CONSTANTES DE TECLAS DE ATENCION SUMINISTRADAS POR CICS
+           COPY DFHAID.
+
+      * COMMAREA DE PASO ENTRE PSEUDO-CONVERSACIONES. SOLO SE USA
+      * PARA DISTINGUIR LA PRIMERA INVOCACION DE LA TRANSACCION
+      * (EIBCALEN = 0) DE LAS SIGUIENTES.
+       01 WS-COMMAREA.
+          05 WS-CA-DUMMY              PIC X(01) VALUE SPACE.
+
+       01 WS-MSG-FIN                  PIC X(40) VALUE
+              'FIN DE LA CONSULTA DE CONTRATOS - PB06'.
+
+      * TABLA DE MOVIMIENTOS RECUPERADOS PARA EL CONTRATO CONSULTADO
+       01 WS-TABLA-MOVIMIENTOS.
+          05 WS-MOV-LINEA OCCURS 8 TIMES.
+             10 WS-MOV-CLAVE          PIC 9(09).
+             10 WS-MOV-CONTRAPARTIDA  PIC 9(09).
+             10 WS-MOV-SENTIDO        PIC X(01).
+                88 WS-MOV-ENTRADA     VALUE 'E'.
+                88 WS-MOV-SALIDA      VALUE 'S'.
+             10 WS-MOV-IMPORTE        PIC ZZZZZZZZZZ9.99.
+             10 WS-MOV-FECHA          PIC X(26).
+
+       77 WS-MOV-IDX                  PIC 9(2) COMP.
+       77 WS-NUM-MOVIMIENTOS          PIC 9(2) COMP.
+       77 WS-IMPORTE-EDICION          PIC ZZZZZZZZZZ9.99.
+       77 WS-RESP                     PIC S9(8) COMP.
+
+      * SQLCA Y DCLGEN DE LAS TABLAS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE CONTRATO END-EXEC.
+           EXEC SQL INCLUDE MOVIMIEN END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                 PIC X(01).
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO.
+           EXEC CICS RETURN END-EXEC.
+      ******************************************************************
+      * PARRAFO DE INICIO. UNA TRANSACCION PB06 PUEDE LLEGAR AQUI      *
+      * RECIEN ARRANCADA (EIBCALEN = 0) O DE VUELTA DE UN ENVIO DE     *
+      * MAPA ANTERIOR (PSEUDO-CONVERSACIONAL, EIBCALEN > 0).           *
+      ******************************************************************
+       1000-INICIO.
+           IF EIBCALEN = 0
+              PERFORM 1100-PRIMERA-VEZ
+           ELSE
+              PERFORM 1200-EVALUA-AID
+           END-IF.
+
+      ******************************************************************
+      * PRIMERA INVOCACION DE LA TRANSACCION: SE MUESTRA EL MAPA EN    *
+      * BLANCO PIDIENDO LA CLAVE DE CONTRATO.                          *
+      ******************************************************************
+       1100-PRIMERA-VEZ.
+           MOVE LOW-VALUES TO PDB2006AO
+           MOVE 'INTRODUZCA LA CLAVE DE CONTRATO Y PULSE ENTER'
+                                                       TO MENSAJEO
+           EXEC CICS SEND MAP('PDB2006A')
+                     MAPSET('PDB2006M')
+                     FROM(PDB2006AO)
+                     ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID('PB06')
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      ******************************************************************
+      * SEGUN LA TECLA PULSADA, TERMINAMOS LA TRANSACCION (PF3) O      *
+      * PROCESAMOS LA CONSULTA (ENTER). CUALQUIER OTRA TECLA SE        *
+      * RECHAZA Y SE VUELVE A MOSTRAR EL MAPA.                         *
+      ******************************************************************
+       1200-EVALUA-AID.
+           EVALUATE TRUE
+              WHEN EIBAID = DFHPF3
+                 PERFORM 1300-TERMINA
+              WHEN EIBAID = DFHENTER
+                 PERFORM 2000-PROCESO
+              WHEN OTHER
+                 MOVE LOW-VALUES TO PDB2006AO
+                 MOVE 'TECLA NO VALIDA. PULSE ENTER O PF3'
+                                                       TO MENSAJEO
+                 PERFORM 8000-REDISPLAY
+           END-EVALUATE.
+
+      ******************************************************************
+      * FIN DE LA TRANSACCION A PETICION DEL USUARIO (PF3)             *
+      ******************************************************************
+       1300-TERMINA.
+           EXEC CICS SEND TEXT FROM(WS-MSG-FIN)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+      ******************************************************************
+      * RECIBE LA CLAVE DE CONTRATO TECLEADA Y LANZA LA CONSULTA       *
+      ******************************************************************
+       2000-PROCESO.
+           EXEC CICS RECEIVE MAP('PDB2006A')
+                     MAPSET('PDB2006M')
+                     INTO(PDB2006AI)
+                     RESP(WS-RESP)
+           END-EXEC
+      * MAPFAIL SE PRODUCE AL PULSAR ENTER SIN TECLEAR NINGUN DATO EN
+      * EL MAPA (LA PRIMERA CONSULTA LLEGA ASI), Y SE TRATA IGUAL QUE
+      * UNA CLAVE DE CONTRATO VACIA
+           IF WS-RESP = DFHRESP(MAPFAIL)
+              MOVE LOW-VALUES TO PDB2006AO
+              MOVE 'DEBE INTRODUCIR LA CLAVE DE CONTRATO' TO MENSAJEO
+              PERFORM 8000-REDISPLAY
+           ELSE
+              IF CTRATOL = 0
+                 MOVE LOW-VALUES TO PDB2006AO
+                 MOVE 'DEBE INTRODUCIR LA CLAVE DE CONTRATO'
+                                                       TO MENSAJEO
+                 PERFORM 8000-REDISPLAY
+              ELSE
+                 MOVE LOW-VALUES TO PDB2006AO
+                 MOVE CTRATOI TO CLAVE-CONTRATO OF DCLCONTRATOS
+                 PERFORM 2100-LEE-CONTRATO
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * LEE EL CONTRATO CONSULTADO. SI EXISTE, RECUPERA TAMBIEN SUS    *
+      * MOVIMIENTOS RECIENTES.                                         *
+      ******************************************************************
+       2100-LEE-CONTRATO.
+           EXEC SQL
+             SELECT ESTADO, IMPORTE
+             INTO :DCLCONTRATOS.ESTADO, :DCLCONTRATOS.IMPORTE
+             FROM IBMUSER.CONTRATOS
+             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO CTRATOO
+                 MOVE ESTADO OF DCLCONTRATOS TO ESTADOO
+                 MOVE IMPORTE OF DCLCONTRATOS TO WS-IMPORTE-EDICION
+                 MOVE WS-IMPORTE-EDICION TO IMPORTEO
+                 PERFORM 2300-LEE-MOVIMIENTOS
+                 MOVE SPACES TO MENSAJEO
+                 PERFORM 8000-REDISPLAY
+              WHEN 100
+                 MOVE 'CONTRATO NO ENCONTRADO' TO MENSAJEO
+                 PERFORM 8000-REDISPLAY
+              WHEN OTHER
+                 PERFORM 9999-ERROR
+           END-EVALUATE.
+
+      ******************************************************************
+      * RECUPERA HASTA 8 MOVIMIENTOS RECIENTES EN LOS QUE EL CONTRATO  *
+      * CONSULTADO INTERVIENE, YA SEA COMO ORIGEN O COMO DESTINO, Y    *
+      * LOS VUELCA EN EL AREA DEL MAPA DE SALIDA.                      *
+      ******************************************************************
+       2300-LEE-MOVIMIENTOS.
+           MOVE ZERO TO WS-NUM-MOVIMIENTOS
+           EXEC SQL
+             DECLARE CUR-MOVIMIENTOS CURSOR FOR
+             SELECT CLAVE_MOVIMIENTO, ORIGEN, DESTINO, IMPORTE,
+                    FECHA_MOVIMIENTO
+             FROM IBMUSER.MOVIMIENTOS
+             WHERE ORIGEN = :DCLCONTRATOS.CLAVE-CONTRATO
+                OR DESTINO = :DCLCONTRATOS.CLAVE-CONTRATO
+             ORDER BY FECHA_MOVIMIENTO DESC
+             FETCH FIRST 8 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL
+             OPEN CUR-MOVIMIENTOS
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9999-ERROR
+           ELSE
+              PERFORM 2310-LEE-UN-MOVIMIENTO
+                 VARYING WS-MOV-IDX FROM 1 BY 1
+                 UNTIL WS-MOV-IDX > 8 OR SQLCODE = 100
+              EXEC SQL
+                CLOSE CUR-MOVIMIENTOS
+              END-EXEC
+              PERFORM 2320-MUEVE-A-MAPA
+                 VARYING WS-MOV-IDX FROM 1 BY 1
+                 UNTIL WS-MOV-IDX > WS-NUM-MOVIMIENTOS
+           END-IF.
+
+       2310-LEE-UN-MOVIMIENTO.
+           EXEC SQL
+             FETCH CUR-MOVIMIENTOS
+             INTO :DCLMOVIMIENTOS.CLAVE-MOVIMIENTO,
+                  :DCLMOVIMIENTOS.ORIGEN,
+                  :DCLMOVIMIENTOS.DESTINO,
+                  :DCLMOVIMIENTOS.IMPORTE,
+                  :DCLMOVIMIENTOS.FECHA-MOVIMIENTO
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 9999-ERROR
+           END-IF
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-NUM-MOVIMIENTOS
+              MOVE CLAVE-MOVIMIENTO OF DCLMOVIMIENTOS
+                                TO WS-MOV-CLAVE(WS-MOV-IDX)
+              MOVE IMPORTE OF DCLMOVIMIENTOS
+                                TO WS-MOV-IMPORTE(WS-MOV-IDX)
+              MOVE FECHA-MOVIMIENTO OF DCLMOVIMIENTOS
+                                TO WS-MOV-FECHA(WS-MOV-IDX)
+              IF ORIGEN OF DCLMOVIMIENTOS =
+                                CLAVE-CONTRATO OF DCLCONTRATOS
+                 MOVE 'S' TO WS-MOV-SENTIDO(WS-MOV-IDX)
+                 MOVE DESTINO OF DCLMOVIMIENTOS
+                                TO WS-MOV-CONTRAPARTIDA(WS-MOV-IDX)
+              ELSE
+                 MOVE 'E' TO WS-MOV-SENTIDO(WS-MOV-IDX)
+                 MOVE ORIGEN OF DCLMOVIMIENTOS
+                                TO WS-MOV-CONTRAPARTIDA(WS-MOV-IDX)
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * COPIA LA LINEA DE MOVIMIENTO RECUPERADA A LA LINEA CORRESPON-  *
+      * DIENTE DEL AREA DE SALIDA DEL MAPA (VER PDB2006A-LINEA, TABLA  *
+      * QUE REDEFINE LA PARTE DE MOVIMIENTOS DE PDB2006AO EN           *
+      * PDB2006M.CPY).                                                 *
+      ******************************************************************
+       2320-MUEVE-A-MAPA.
+           MOVE WS-MOV-CLAVE(WS-MOV-IDX)         TO TL-CLAVE(WS-MOV-IDX)
+           MOVE WS-MOV-CONTRAPARTIDA(WS-MOV-IDX)
+                                       TO TL-CONTRAPARTIDA(WS-MOV-IDX)
+           MOVE WS-MOV-SENTIDO(WS-MOV-IDX)     TO TL-SENTIDO(WS-MOV-IDX)
+           MOVE WS-MOV-IMPORTE(WS-MOV-IDX)     TO TL-IMPORTE(WS-MOV-IDX)
+           MOVE WS-MOV-FECHA(WS-MOV-IDX)       TO TL-FECHA(WS-MOV-IDX).
+
+      ******************************************************************
+      * REENVIA EL MAPA CON LOS DATOS/MENSAJE PREPARADOS POR EL        *
+      * PARRAFO QUE INVOCA A ESTE, Y ESPERA LA SIGUIENTE PSEUDO-       *
+      * CONVERSACION.                                                  *
+      ******************************************************************
+       8000-REDISPLAY.
+           EXEC CICS SEND MAP('PDB2006A')
+                     MAPSET('PDB2006M')
+                     FROM(PDB2006AO)
+                     DATAONLY
+           END-EXEC
+           EXEC CICS RETURN TRANSID('PB06')
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      ******************************************************************
+      * ERROR DE BASE DE DATOS. A DIFERENCIA DE LOS PROGRAMAS BATCH,   *
+      * UNA TRANSACCION EN LINEA NO ABORTA LA REGION: SE INFORMA AL    *
+      * USUARIO Y SE LE DEJA REINTENTAR LA CONSULTA.                   *
+      ******************************************************************
+       9999-ERROR.
+           EXEC SQL ROLLBACK END-EXEC
+           MOVE LOW-VALUES TO PDB2006AO
+           MOVE 'ERROR DE BASE DE DATOS. VUELVA A INTENTARLO'
+                                                       TO MENSAJEO
+           PERFORM 8000-REDISPLAY.
