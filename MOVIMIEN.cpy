@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.MOVIMIENTOS)                              *
+      *        LIBRARY(IBMUSER.DCLGEN(MOVIMIEN))                       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      ******************************************************************
+       EXEC SQL DECLARE IBMUSER.MOVIMIENTOS TABLE
+       ( CLAVE_MOVIMIENTO               INTEGER      NOT NULL,
+         ORIGEN                         INTEGER      NOT NULL,
+         DESTINO                        INTEGER      NOT NULL,
+         DESCRIPCION                    CHAR(50)     NOT NULL,
+         IMPORTE                        DECIMAL(13, 2) NOT NULL,
+         FECHA_MOVIMIENTO               TIMESTAMP    NOT NULL,
+         CLAVE_MOVIMIENTO_ORIGINAL      INTEGER
+       ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.MOVIMIENTOS                *
+      ******************************************************************
+       01  DCLMOVIMIENTOS.
+      *    CLAVE_MOVIMIENTO
+           10 CLAVE-MOVIMIENTO          PIC S9(9) COMP.
+      *    ORIGEN
+           10 ORIGEN                    PIC S9(9) COMP.
+      *    DESTINO
+           10 DESTINO                   PIC S9(9) COMP.
+      *    DESCRIPCION
+           10 DESCRIPCION               PIC X(50).
+      *    IMPORTE
+           10 IMPORTE                   PIC S9(11)V9(2) COMP-3.
+      *    FECHA_MOVIMIENTO
+           10 FECHA-MOVIMIENTO          PIC X(26).
+      *    CLAVE_MOVIMIENTO_ORIGINAL
+           10 CLAVE-MOVIMIENTO-ORIGINAL PIC S9(9) COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
