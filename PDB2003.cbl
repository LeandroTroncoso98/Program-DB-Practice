@@ -18,29 +18,59 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-SALIDA.
 
+      * FICHERO DE REINICIO/CHECKPOINT. GUARDA EL PUNTO DE REANUDACION
+      * PARA NO TENER QUE RELANZAR EL FICHERO DE ENTRADA DESDE EL
+      * PRINCIPIO SI EL PROCESO ABENDA A MITAD DE CAMINO. SE DECLARA
+      * OPTIONAL PORQUE EN LA PRIMERA EJECUCION EL FICHERO NO EXISTE.
+           SELECT OPTIONAL FICHERO-CHK ASSIGN TO CHECKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPT.
+
        DATA DIVISION.
        FILE SECTION.
 
       * REGISTRO DEL FICHERO DE ENTRADA
        FD FICHERO-ENT RECORDING MODE IS F
                       DATA RECORD IS REG-ENTRADA.
-       01 REG-ENTRADA             PIC X(81).
+       01 REG-ENTRADA             PIC X(82).
 
        FD FICHERO-SAL RECORDING MODE IS F
                       DATA RECORD IS REG-SALIDA.
-       01 REG-SALIDA              PIC X(80).
+       01 REG-SALIDA              PIC X(111).
+
+      * REGISTRO DEL FICHERO DE REINICIO/CHECKPOINT
+       FD FICHERO-CHK RECORDING MODE IS F
+                      DATA RECORD IS REG-CHECKPT.
+       01 REG-CHECKPT             PIC X(18).
 
        WORKING-STORAGE SECTION.
 
       * CAMPOS DE ENTRADA
        01 WS-ENTRADA.
           05 WS-E-CONT-ORIGEN     PIC 9(9).
-          05 WS-E-CONT-DESTINO    PIC 9(9).                                       05 WS-E-IMPORTE         PIC 9(11)V99.
+          05 WS-E-CONT-DESTINO    PIC 9(9).
+          05 WS-E-IMPORTE         PIC 9(11)V99.
           05 WS-E-DESCRIPCION     PIC X(50).
+      * TIPO DE MOVIMIENTO. 'T' ES UN TRASPASO ENTRE LOS DOS
+      * CONTRATOS (EL COMPORTAMIENTO ORIGINAL); 'I' ES UN INGRESO EN
+      * EL CONTRATO DESTINO SIN CONTRATO ORIGEN (NO SE COMPRUEBA NI
+      * SE ACTUALIZA EL ORIGEN); 'R' ES UN REINTEGRO DEL CONTRATO
+      * ORIGEN SIN CONTRATO DESTINO (NO SE COMPRUEBA NI SE ACTUALIZA
+      * EL DESTINO). SI VIENE EN BLANCO SE TRATA COMO UN TRASPASO.
+          05 WS-E-TIPO-MOV        PIC X(01).
+             88 WS-E-TIPO-TRASPASO   VALUE 'T', ' '.
+             88 WS-E-TIPO-INGRESO    VALUE 'I'.
+             88 WS-E-TIPO-REINTEGRO  VALUE 'R'.
 
-      * CAMPOS DE SALIDA
+      * CAMPOS DE SALIDA. INCLUYE LOS DATOS DEL MOVIMIENTO DE ENTRADA
+      * PARA QUE CADA INCIDENCIA SEA AUTOCONTENIDA Y NO HAGA FALTA
+      * VOLVER AL FICHERO DE ENTRADA PARA IDENTIFICAR EL REGISTRO
        01 WS-SALIDA.
           05 WS-S-SQLCODE         PIC -999.
+          05 WS-S-CONT-ORIGEN     PIC 9(9).
+          05 WS-S-CONT-DESTINO    PIC 9(9).
+          05 WS-S-IMPORTE         PIC 9(11)V99.
           05 WS-S-DESCRIPCION     PIC X(76).
 
       * FILESTATUS DEL FICHERO ENTRADA
@@ -50,18 +80,69 @@
       * FILESTATUS DEL FICHERO SALIDA
        01 FS-SALIDA               PIC 99.
 
+      * FILESTATUS DEL FICHERO DE REINICIO/CHECKPOINT
+       01 FS-CHECKPT              PIC 99.
+          88 FS-CHECKPT-OK        VALUE 00.
+          88 FS-CHECKPT-NO-EXISTE VALUE 05, 35.
+
+      * CAMPOS DEL FICHERO DE REINICIO/CHECKPOINT
+       01 WS-CHECKPT.
+          05 WS-CHK-NUM-LEIDOS    PIC 9(9).
+          05 WS-CHK-CLAVE-MOV     PIC 9(9).
+
       * VARIABLES IN PROGRAM.
        77 WS-COMMIT               PIC 99.
+       77 WS-NUM-REG-LEIDOS       PIC 9(9).
+       77 WS-CHK-CONTADOR         PIC 9(9) COMP.
        77 WS-NUEVA-OPERACION      PIC 9(9).
        77 IND-NULL                PIC S9(4) COMP-5.
        77 WS-ERROR                PIC X.
           88 WS-ERROR-SI          VALUE 'S'.
           88 WS-ERROR-NO          VALUE 'N'.
+       77 WS-REINICIO             PIC X.
+          88 WS-REINICIO-SI       VALUE 'S'.
+          88 WS-REINICIO-NO       VALUE 'N'.
+
+      * CONTROL DE REINTENTOS ANTE DEADLOCK/TIMEOUT DE DB2 (SQLCODE
+      * -911/-913). WS-DLY-* SE USAN PARA LA BREVE ESPERA, VIA EL
+      * SERVICIO DE LANGUAGE ENVIRONMENT CEE3DLY, ANTES DE CADA
+      * REINTENTO.
+       77 WS-RETRY-CONT           PIC 9(2) COMP.
+       77 WS-RETRY-MAX            PIC 9(2) VALUE 3.
+       01 WS-DLY-TIEMPO.
+          05 WS-DLY-UNIDAD        PIC S9(9) COMP-5 VALUE 2.
+          05 WS-DLY-CANTIDAD      PIC S9(9) COMP-5.
+       01 WS-DLY-FC                PIC X(12).
+       77 WS-REINTENTAR           PIC X.
+          88 WS-REINTENTAR-SI     VALUE 'S'.
+          88 WS-REINTENTAR-NO     VALUE 'N'.
+
+      * TOTALES DE CONTROL PARA EL INFORME DE FIN DE PROCESO
+       77 WS-TOT-INSERTADOS       PIC 9(9) COMP.
+       77 WS-TOT-RECHAZADOS       PIC 9(9) COMP.
+       77 WS-TOT-RECH-DESTINO     PIC 9(9) COMP.
+       77 WS-TOT-RECH-ORIGEN      PIC 9(9) COMP.
+       77 WS-TOT-RECH-DESCUBIERTO PIC 9(9) COMP.
+       77 WS-TOT-RECH-DUPLICADO   PIC 9(9) COMP.
+       77 WS-TOT-IMPORTE          PIC 9(13)V99.
+
+      * VENTANA (EN MINUTOS) DENTRO DE LA CUAL SE CONSIDERA DUPLICADO
+      * UN MOVIMIENTO CON EL MISMO ORIGEN/DESTINO/IMPORTE/DESCRIPCION
+      * QUE OTRO YA POSTEADO. UN VALOR HOLGADO CUBRE TAMBIEN LOS
+      * DUPLICADOS DENTRO DE LA MISMA EJECUCION.
+       77 WS-VENTANA-DUPLICADOS   PIC 9(4) VALUE 60.
+       77 WS-DUP-CONT             PIC 9(9) COMP.
+
+      * IMPORTES ANTERIORES DE LOS CONTRATOS, GUARDADOS PARA PODER
+      * GRABAR EL HISTORICO DE SALDOS EN CONTRATOS_HIST
+       77 WS-IMPORTE-ANT-ORIGEN   PIC 9(11)V99.
+       77 WS-IMPORTE-ANT-DESTINO  PIC 9(11)V99.
 
       * SQLCA Y DCLGEN DE LA TABLA
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE MOVIMIEN END-EXEC.
            EXEC SQL INCLUDE CONTRATO END-EXEC.
+           EXEC SQL INCLUDE CONTHIST END-EXEC.
 
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO.
@@ -73,15 +154,87 @@
        1000-INICIO.
            DISPLAY 'INICIO'
            INITIALIZE WS-COMMIT
+           INITIALIZE WS-NUM-REG-LEIDOS
+           INITIALIZE WS-TOT-INSERTADOS
+           INITIALIZE WS-TOT-RECH-DESTINO
+           INITIALIZE WS-TOT-RECH-ORIGEN
+           INITIALIZE WS-TOT-RECH-DESCUBIERTO
+           INITIALIZE WS-TOT-RECH-DUPLICADO
+           INITIALIZE WS-TOT-IMPORTE
+           MOVE 'N' TO WS-REINICIO
 
-       * APERTURA DE FICHEROS DE ENTRADA Y SALIDA
+      * APERTURA DE FICHEROS DE ENTRADA Y SALIDA
             OPEN INPUT FICHERO-ENT
             OPEN OUTPUT FICHERO-SAL
 
-       * PRIMERA LECTURA DEL FICHERO DE ENTRADA
+      * PUNTO DE RETORNO PARA LOS REINTENTOS DE 9999-ERROR, DE FORMA
+      * QUE UN DEADLOCK/TIMEOUT SOLO DESHAGA EL REGISTRO EN CURSO Y NO
+      * TODO EL TRABAJO PENDIENTE DE COMMIT
+            EXEC SQL
+              SAVEPOINT SVPT2003 ON ROLLBACK RETAIN CURSORS
+            END-EXEC
+
+      * COMPROBAMOS SI HAY UN PUNTO DE REINICIO DE UNA EJECUCION
+      * ANTERIOR QUE NO LLEGO A TERMINAR
+            PERFORM 1100-COMPRUEBA-REINICIO
+
+            IF WS-REINICIO-SI
+      * REPOSICIONAMOS EL FICHERO DE ENTRADA A CONTINUACION DEL
+      * ULTIMO REGISTRO YA COMMITEADO
+               PERFORM 1150-REPOSICIONA-ENTRADA
+            END-IF
+
+      * LECTURA DEL PRIMER REGISTRO A PROCESAR (EL PRIMERO DEL FICHERO
+      * EN UNA EJECUCION NORMAL, O EL SIGUIENTE AL REPOSICIONAMIENTO)
             READ FICHERO-ENT INTO WS-ENTRADA
-       * CALCULAMOS EL NUMERO DEL PRIMER MOVIMIENTO
-            PERFORM 1200-CALCULA-NUEVO-MOVIMIENTO.
+
+            IF WS-REINICIO-SI
+      * RECUPERAMOS LA CLAVE DE MOVIMIENTO DESDE EL PUNTO DE REINICIO
+               MOVE WS-CHK-CLAVE-MOV TO CLAVE-MOVIMIENTO
+            ELSE
+      * CALCULAMOS EL NUMERO DEL PRIMER MOVIMIENTO
+               PERFORM 1200-CALCULA-NUEVO-MOVIMIENTO
+            END-IF.
+
+      *****************************************************************
+      * COMPRUEBA SI EXISTE FICHERO DE REINICIO DE UNA EJECUCION      *
+      * ANTERIOR QUE ABENDO, Y SI LO HAY RECUPERA EL NUMERO DE        *
+      * REGISTROS YA COMMITEADOS Y LA ULTIMA CLAVE DE MOVIMIENTO.     *
+      *****************************************************************
+       1100-COMPRUEBA-REINICIO.
+           DISPLAY 'COMPROBAMOS PUNTO DE REINICIO'
+           OPEN INPUT FICHERO-CHK
+           IF NOT FS-CHECKPT-NO-EXISTE
+              READ FICHERO-CHK INTO WS-CHECKPT
+              IF FS-CHECKPT-OK
+                 DISPLAY 'REINICIANDO TRAS EL REGISTRO '
+                         WS-CHK-NUM-LEIDOS
+                 MOVE 'S' TO WS-REINICIO
+              END-IF
+           END-IF
+      * CERRAMOS EL FICHERO SIEMPRE, EXISTIERA O NO, PARA QUE
+      * 2600-GRABA-CHECKPOINT PUEDA ABRIRLO EN MODO SALIDA
+           CLOSE FICHERO-CHK.
+
+      *****************************************************************
+      * REPOSICIONA EL FICHERO DE ENTRADA JUSTO DESPUES DEL ULTIMO    *
+      * REGISTRO YA COMMITEADO, LEYENDOLO Y DESCARTANDOLO (EL FICHERO *
+      * ES SECUENCIAL Y NO ADMITE ACCESO DIRECTO).                    *
+      *****************************************************************
+       1150-REPOSICIONA-ENTRADA.
+           MOVE WS-CHK-NUM-LEIDOS TO WS-NUM-REG-LEIDOS
+           MOVE ZERO TO WS-CHK-CONTADOR
+           PERFORM 1160-SALTA-REGISTRO-ENTRADA
+              UNTIL WS-CHK-CONTADOR = WS-CHK-NUM-LEIDOS
+                 OR FS-ENTRADA-END.
+
+      *****************************************************************
+      * LEE Y DESCARTA UN REGISTRO DEL FICHERO DE ENTRADA, USADO PARA *
+      * SALTAR LOS REGISTROS YA PROCESADOS EN UN REINICIO.            *
+      *****************************************************************
+       1160-SALTA-REGISTRO-ENTRADA.
+           READ FICHERO-ENT INTO WS-ENTRADA
+           ADD 1 TO WS-CHK-CONTADOR.
 
       *****************************************************************
       * CALCULAMOS EL ID DEL MOVIMIENTO, RECUPERANDO EL MAYOR DE LOS  *
@@ -89,42 +242,100 @@
       * PONIENDOLO DIRECTAMENTE A 1 SI EN LA TABLA NO HAY NI 1.       *
       *****************************************************************
         1200-CALCULA-NUEVO-MOVIMIENTO.
+            MOVE ZERO TO WS-RETRY-CONT
+            PERFORM 1210-INTENTA-CALCULA-MOVIMIENTO
+               UNTIL WS-REINTENTAR-NO.
+
+      *****************************************************************
+      * UN INTENTO DE CALCULO DEL NUEVO NUMERO DE MOVIMIENTO. SI DB2  *
+      * DEVUELVE UN DEADLOCK/TIMEOUT (SQLCODE -911/-913), 9999-ERROR  *
+      * DEJA WS-REINTENTAR A 'S' PARA QUE 1200 VUELVA A INTENTARLO,   *
+      * EN VEZ DE ABORTAR EL PROGRAMA.                                *
+      *****************************************************************
+        1210-INTENTA-CALCULA-MOVIMIENTO.
             DISPLAY 'CALCULA NUEVO MOVIMIENTO'
+            MOVE 'N' TO WS-REINTENTAR
             EXEC SQL
               SELECT MAX(CLAVE_MOVIMIENTO)
               INTO :CLAVE-MOVIMIENTO :IND-NULL
               FROM IBMUSER.MOVIMIENTOS
             END-EXEC.
 
-       * SI SE PRODUCE ALGUN ERROR, SALIMOS DEL PROGRAMA
+      * SI SE PRODUCE ALGUN ERROR, SALIMOS DEL PROGRAMA (SALVO QUE
+      * SEA UN DEADLOCK/TIMEOUT REINTENTABLE)
             IF SQLCODE NOT = 0 THEN
                MOVE SQLCODE TO WS-S-SQLCODE
                MOVE 'ERROR AL RECUPERAR CLAVE' TO WS-S-DESCRIPCION
-               MOVE WS-SALIDA TO REG-SALIDA
-               WRITE REG-SALIDA
+               PERFORM 2900-ESCRIBE-INCIDENCIA
                PERFORM 9999-ERROR
             END-IF
-       * SI IND-NULL ES -1 ES PORQUE NO HABIA MIVIMIENTOS EN LA
-       *TABLA, PONEMOS EL NUMERO DE MOVIMIENTO A 1
-            IF IND-NULL = -1
-               MOVE 1 TO CLAVE-MOVIMIENTO
-            ELSE
-       * INCREMENTAMOS LA CLAVE DE MIVIMIENTO
-             PERFORM 2400-INCREMENTA-CLAVE-MOV
-           END-IF.
+            IF WS-REINTENTAR-NO
+      * SI IND-NULL ES -1 ES PORQUE NO HABIA MIVIMIENTOS EN LA
+      *TABLA, PONEMOS EL NUMERO DE MOVIMIENTO A 1
+               IF IND-NULL = -1
+                  MOVE 1 TO CLAVE-MOVIMIENTO
+               ELSE
+      * INCREMENTAMOS LA CLAVE DE MIVIMIENTO
+                  PERFORM 2400-INCREMENTA-CLAVE-MOV
+               END-IF
+            END-IF.
 
       *****************************************************************
        2000-PROCESO.
       *****************************************************************
            DISPLAY 'PROCESO'
            ADD 1 TO WS-COMMIT
+           ADD 1 TO WS-NUM-REG-LEIDOS
+      * PROCESAMOS EL MOVIMIENTO, CON REINTENTOS SI DB2 DEVUELVE UN
+      * DEADLOCK/TIMEOUT
+           PERFORM 2050-PROCESA-MOVIMIENTO
+      * SIGUIENTE LECTURA DEL FICHERO DE ENTRADA
+           READ FICHERO-ENT INTO WS-ENTRADA
+           IF WS-COMMIT = 10 THEN
+              EXEC SQL COMMIT END-EXEC
+      * GRABAMOS EL PUNTO DE REINICIO CON EL ULTIMO REGISTRO
+      * COMMITEADO, POR SI EL PROCESO ABENDA MAS ADELANTE
+              PERFORM 2600-GRABA-CHECKPOINT
+              MOVE ZERO TO WS-COMMIT
+           END-IF.
+
+      *****************************************************************
+      * PROCESA EL MOVIMIENTO ACTUAL, REINTENTANDOLO DESDE EL PRINCIPIO
+      * SI DB2 DEVUELVE UN DEADLOCK/TIMEOUT (SQLCODE -911/-913), HASTA
+      * WS-RETRY-MAX VECES.                                            *
+      *****************************************************************
+       2050-PROCESA-MOVIMIENTO.
+           EXEC SQL
+             SAVEPOINT SVPT2003 ON ROLLBACK RETAIN CURSORS
+           END-EXEC
+           MOVE ZERO TO WS-RETRY-CONT
+           PERFORM 2060-INTENTA-MOVIMIENTO
+              UNTIL WS-REINTENTAR-NO.
+
+      *****************************************************************
+      * UN INTENTO COMPLETO DE PROCESAR EL MOVIMIENTO ACTUAL. SI      *
+      * 9999-ERROR DETECTA UN DEADLOCK/TIMEOUT REINTENTABLE, DEJA     *
+      * WS-REINTENTAR A 'S' EN VEZ DE ABORTAR EL PROGRAMA, Y ESTE     *
+      * PARRAFO SE VUELVE A EJECUTAR DESDE 2050.                      *
+      *****************************************************************
+       2060-INTENTA-MOVIMIENTO.
            MOVE 'N' TO WS-ERROR
-      * COMPROBAMOS QUE EL CONTRATO DESTINO ES CORRECTO.
-           PERFORM 2200-COMPRUEBA-CONTRATO-DES
-      * COMPROBAMOS QUE EL CONTRATO ORIGEN SEA CORRECTO
-           IF WS-ERROR-NO THEN
+           MOVE 'N' TO WS-REINTENTAR
+      * COMPROBAMOS QUE EL CONTRATO DESTINO ES CORRECTO. UN REINTEGRO
+      * NO TIENE CONTRATO DESTINO, ASI QUE NO SE COMPRUEBA.
+           IF NOT WS-E-TIPO-REINTEGRO
+              PERFORM 2200-COMPRUEBA-CONTRATO-DES
+           END-IF
+      * COMPROBAMOS QUE EL CONTRATO ORIGEN SEA CORRECTO. UN INGRESO
+      * NO TIENE CONTRATO ORIGEN, ASI QUE NO SE COMPRUEBA.
+           IF WS-ERROR-NO AND NOT WS-E-TIPO-INGRESO
               PERFORM 2300-COMPRUEBA-CONTRATO-ORI
            END-IF
+      * COMPROBAMOS QUE NO SEA UN DUPLICADO DE OTRO MOVIMIENTO YA
+      * POSTEADO, ANTES DE TOCAR LOS SALDOS DE LOS CONTRATOS
+           IF WS-ERROR-NO
+              PERFORM 2650-COMPRUEBA-DUPLICADO
+           END-IF
       * ACTUALIZAMOS EL IMPORTE DE LOS CONTRATOS
            IF WS-ERROR-NO
               PERFORM 2500-ACTUALIZA-IMPORTE-CONT
@@ -136,13 +347,46 @@
       * INCREMENTAMOS LA CLAVE DEL MOVIMIENTO
            IF WS-ERROR-NO THEN
               PERFORM 2400-INCREMENTA-CLAVE-MOV
-           END-IF
-      * SIGUIENTE LECTURA DEL FICHERO DE ENTRADA
-           READ FICHERO-ENT INTO WS-ENTRADA
-           IF WS-COMMIT = 10 THEN
-              EXEC SQL COMMIT END-EXEC
            END-IF.
 
+      *****************************************************************
+      * GRABA EN EL FICHERO DE REINICIO EL NUMERO DE REGISTROS DE     *
+      * ENTRADA YA COMMITEADOS Y LA CLAVE DE MOVIMIENTO A UTILIZAR    *
+      * PARA EL SIGUIENTE REGISTRO, PARA PODER REANUDAR EL PROCESO    *
+      * SIN VOLVER A LEER EL FICHERO DE ENTRADA DESDE EL PRINCIPIO.   *
+      *****************************************************************
+       2600-GRABA-CHECKPOINT.
+           DISPLAY 'GRABAMOS PUNTO DE REINICIO EN EL REGISTRO '
+                   WS-NUM-REG-LEIDOS
+           MOVE WS-NUM-REG-LEIDOS TO WS-CHK-NUM-LEIDOS
+           MOVE CLAVE-MOVIMIENTO TO WS-CHK-CLAVE-MOV
+           OPEN OUTPUT FICHERO-CHK
+           IF NOT FS-CHECKPT-OK
+              DISPLAY 'AVISO: NO SE HA PODIDO ABRIR EL FICHERO DE '
+                      'REINICIO PARA ESCRITURA. FILE STATUS = '
+                      FS-CHECKPT
+           ELSE
+              WRITE REG-CHECKPT FROM WS-CHECKPT
+              IF NOT FS-CHECKPT-OK
+                 DISPLAY 'AVISO: NO SE HA PODIDO GRABAR EL PUNTO DE '
+                         'REINICIO. FILE STATUS = ' FS-CHECKPT
+              END-IF
+           END-IF
+           CLOSE FICHERO-CHK.
+
+      *****************************************************************
+      * ESCRIBE UNA INCIDENCIA EN EL FICHERO DE SALIDA. EL PARRAFO    *
+      * QUE LA INVOCA YA HA DEJADO PREPARADOS WS-S-SQLCODE Y          *
+      * WS-S-DESCRIPCION; AQUI SE COMPLETA CON LOS DATOS DEL          *
+      * MOVIMIENTO DE ENTRADA PARA QUE LA LINEA SEA AUTOCONTENIDA.    *
+      *****************************************************************
+       2900-ESCRIBE-INCIDENCIA.
+           MOVE WS-E-CONT-ORIGEN TO WS-S-CONT-ORIGEN
+           MOVE WS-E-CONT-DESTINO TO WS-S-CONT-DESTINO
+           MOVE WS-E-IMPORTE TO WS-S-IMPORTE
+           MOVE WS-SALIDA TO REG-SALIDA
+           WRITE REG-SALIDA.
+
       *****************************************************************
       * COMPRUEBA QUE EL CONTRATO DESTINO SEA VIGENTE                 *
       *****************************************************************
@@ -157,33 +401,31 @@
              FROM IBMUSER.CONTRATOS
              WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
           END-EXEC
-     * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
           IF SQLCODE NOT = 0
              MOVE SQLCODE TO WS-S-SQLCODE
              MOVE 'ERROR AL RECUPERAR ESTADO DESTINO'
                           TO WS-S-DESCRIPCION
-             MOVE WS-SALIDA TO REG-SALIDA
-             WRITE REG-SALIDA
+             PERFORM 2900-ESCRIBE-INCIDENCIA
              PERFORM 9999-ERROR
           END-IF
           IF ESTADO OF DCLCONTRATOS NOT EQUAL 'V'
              MOVE 0 TO WS-S-SQLCODE
              MOVE 'CONTRATO DESTINO NO OPERATIVO. MOVIMIENTO ERRONEO'
                           TO WS-S-DESCRIPCION
-             MOVE WS-SALIDA TO WS-S-DESCRIPCION
-             MOVE WS-SALIDA TO REG-SALIDA
-             WRITE REG-SALIDA
+             PERFORM 2900-ESCRIBE-INCIDENCIA
+             ADD 1 TO WS-TOT-RECH-DESTINO
              MOVE 'S' TO WS-ERROR
           END-IF.
-     ******************************************************************
-     * COMPRUEBA QUE EL CONTRATO DE ORIGEN PUEDA SOPORTAR EL MOVIMIENTO
-     * CONTROLADO QUE EL ESTADO SEA ABIERTO Y QUE EL IMPORTE FINAL
-     * ES MAYOR QUE CERO
-     ******************************************************************
-      2300-COMPRUEBA-CONTRATO-ORI.
+      ******************************************************************
+      * COMPRUEBA QUE EL CONTRATO DE ORIGEN PUEDA SOPORTAR EL MOVIMIENTO
+      * CONTROLADO QUE EL ESTADO SEA ABIERTO Y QUE EL IMPORTE FINAL
+      * ES MAYOR QUE CERO
+      ******************************************************************
+       2300-COMPRUEBA-CONTRATO-ORI.
           DISPLAY 'RECUPERAMOS ESTADO/IMPORTE CONTRATO ORIGEN'
                   WS-E-CONT-ORIGEN
-     * RECUPERAMOS EL IMPORTE DEL CONTRATO ORIGEN DEL MOVIMIENTO
+      * RECUPERAMOS EL IMPORTE DEL CONTRATO ORIGEN DEL MOVIMIENTO
           MOVE WS-E-CONT-ORIGEN TO CLAVE-CONTRATO OF DCLCONTRATOS
           EXEC SQL
                SELECT IMPORTE, ESTADO
@@ -195,11 +437,13 @@
               MOVE SQLCODE TO WS-S-SQLCODE
               MOVE 'ERROR AL RECUPERAR IMPORTE ORIGEN'
                        TO WS-S-DESCRIPCION
-              MOVE WS-SALIDA TO REG-SALIDA
-              WRITE REG-SALIDA
+              PERFORM 2900-ESCRIBE-INCIDENCIA
               PERFORM 9999-ERROR
            END-IF
            DISPLAY 'CALCULAMOS EL NUEVO IMPORTE'
+      * GUARDAMOS EL IMPORTE ANTERIOR DEL CONTRATO ORIGEN PARA EL
+      * HISTORICO DE SALDOS QUE SE GRABA EN 2500
+           MOVE IMPORTE OF DCLCONTRATOS TO WS-IMPORTE-ANT-ORIGEN
       * CALCULAMOS EL NUEVO IMPORTE DEL CONTRATO, RESTANDOLE AL INICIAL
       * EL IMPORTE DEL MOVIMIENTO
            COMPUTE IMPORTE OF DCLCONTRATOS = IMPORTE OF DCLCONTRATOS -
@@ -211,75 +455,170 @@
               MOVE 0 TO WS-S-SQLCODE
               MOVE 'CONTRATO ORIGEN NO OPERATIVO. MOVIMIENTO ERRONEO'
                                      TO WS-S-DESCRIPCION
-              MOVE WS-SALIDA TO REG-SALIDA
-              WRITE REG-SALIDA
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              ADD 1 TO WS-TOT-RECH-ORIGEN
               MOVE 'S' TO WS-ERROR
            ELSE
               IF IMPORTE OF DCLCONTRATOS LESS THAN ZERO
                  MOVE 0 TO WS-S-SQLCODE
                  MOVE 'CONTRATO DE ORIGEN AL DESCUBIERTO. ERROR'
                                            TO WS-S-DESCRIPCION
-                 MOVE WS-SALIDA TO REG-SALIDA
-                 WRITE REG-SALIDA
+                 PERFORM 2900-ESCRIBE-INCIDENCIA
+                 ADD 1 TO WS-TOT-RECH-DESCUBIERTO
                  MOVE 'S' TO WS-ERROR
               END-IF
            END-IF.
 
+      *****************************************************************
+      * COMPRUEBA QUE EL MOVIMIENTO NO SEA UN DUPLICADO DE OTRO YA    *
+      * POSTEADO CON EL MISMO ORIGEN/DESTINO/IMPORTE/DESCRIPCION      *
+      * DENTRO DE LA VENTANA WS-VENTANA-DUPLICADOS, YA SEA DE LA      *
+      * EJECUCION ACTUAL O DE UNA ANTERIOR (P.EJ. UN FICHERO DE       *
+      * ENTRADA RESUBMITIDO POR ERROR).                               *
+      *****************************************************************
+       2650-COMPRUEBA-DUPLICADO.
+           DISPLAY 'COMPROBAMOS SI EL MOVIMIENTO ES UN DUPLICADO'
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-DUP-CONT
+             FROM IBMUSER.MOVIMIENTOS
+             WHERE ORIGEN = :WS-E-CONT-ORIGEN
+               AND DESTINO = :WS-E-CONT-DESTINO
+               AND IMPORTE = :WS-E-IMPORTE
+               AND DESCRIPCION = :WS-E-DESCRIPCION
+               AND FECHA_MOVIMIENTO >=
+                   CURRENT TIMESTAMP - :WS-VENTANA-DUPLICADOS MINUTES
+           END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL COMPROBAR MOVIMIENTO DUPLICADO'
+                                        TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+           IF WS-DUP-CONT GREATER THAN ZERO
+              MOVE 0 TO WS-S-SQLCODE
+              MOVE 'MOVIMIENTO DUPLICADO. NO SE VUELVE A POSTEAR'
+                                        TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              ADD 1 TO WS-TOT-RECH-DUPLICADO
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
       * ***************************************************************
       * ACTUALIZAMOS LOS IMPORTES DE LOS CONTRATOS ORIGEN Y DESTINO
       * ***************************************************************
        2500-ACTUALIZA-IMPORTE-CONT.
            DISPLAY 'ACTUALIZAMOS IMPORTES EN CONTRATOS'
+      * UN INGRESO NO TIENE CONTRATO ORIGEN, ASI QUE NO SE ACTUALIZA
+           IF NOT WS-E-TIPO-INGRESO
       * ACTUALIZAMOS EL IMPORTE DEL CONTRATO CON EL NUEVO VALOR
-           EXEC SQL
-             UPDATE IBMUSER.CONTRATOS
-             SET IMPORTE = :DCLCONTRATOS.IMPORTE
-             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
-           END-EXEC
+              EXEC SQL
+                UPDATE IBMUSER.CONTRATOS
+                SET IMPORTE = :DCLCONTRATOS.IMPORTE
+                WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+              END-EXEC
       * EN CASO DE ERROR SALIMOS DEL PROGRAMA
-           IF SQLCODE NOT = 0
-              MOVE SQLCODE TO WS-S-SQLCODE
-              MOVE 'ERROR AL ACTUALIZAR IMPORTE ORIGEN'
-                                  TO WS-S-DESCRIPCION
-              MOVE WS-SALIDA TO REG-SALIDA
-              WRITE REG-SALIDA
-              PERFORM 9999-ERROR
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-S-SQLCODE
+                 MOVE 'ERROR AL ACTUALIZAR IMPORTE ORIGEN'
+                                     TO WS-S-DESCRIPCION
+                 PERFORM 2900-ESCRIBE-INCIDENCIA
+                 PERFORM 9999-ERROR
+              END-IF
+      * DEJAMOS CONSTANCIA EN EL HISTORICO DEL SALDO ANTERIOR Y NUEVO
+      * DEL CONTRATO ORIGEN
+              MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO CH-CLAVE-CONTRATO
+                                                       OF DCLCONTHIST
+              MOVE WS-IMPORTE-ANT-ORIGEN TO CH-IMPORTE-ANTERIOR
+                                             OF DCLCONTHIST
+              MOVE IMPORTE OF DCLCONTRATOS TO CH-IMPORTE-NUEVO
+                                               OF DCLCONTHIST
+              PERFORM 2550-INSERTA-HISTORICO-CONTRATO
            END-IF
+      * UN REINTEGRO NO TIENE CONTRATO DESTINO, ASI QUE NO SE
+      * ACTUALIZA
+           IF NOT WS-E-TIPO-REINTEGRO
       * RECUPERAMOS EL IMPORTE DEL CONTRATO DESTINO
-           MOVE WS-E-CONT-DESTINO TO CLAVE-CONTRATO OF DCLCONTRATOS
-           EXEC SQL
-             SELECT IMPORTE
-             INTO :DCLCONTRATOS.IMPORTE
-             FROM IBMUSER.CONTRATOS
-             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
-           END-EXEC.
+              MOVE WS-E-CONT-DESTINO TO CLAVE-CONTRATO OF DCLCONTRATOS
+              EXEC SQL
+                SELECT IMPORTE
+                INTO :DCLCONTRATOS.IMPORTE
+                FROM IBMUSER.CONTRATOS
+                WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+              END-EXEC
       * EN CASO DE ERROR SALIMOS DEL PROGRAMA
-           IF SQLCODE NOT = 0
-              MOVE SQLCODE TO WS-S-SQLCODE
-              MOVE 'ERROR AL RECUPERAR IMPORTE DE DESTINO'
-                                  TO WS-S-DESCRIPCION
-              MOVE WS-SALIDA TO REG-SALIDA
-              WRITE REG-SALIDA
-              PERFORM 9999-ERROR
-           END-IF
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-S-SQLCODE
+                 MOVE 'ERROR AL RECUPERAR IMPORTE DE DESTINO'
+                                     TO WS-S-DESCRIPCION
+                 PERFORM 2900-ESCRIBE-INCIDENCIA
+                 PERFORM 9999-ERROR
+              END-IF
+      * GUARDAMOS EL IMPORTE ANTERIOR DEL CONTRATO DESTINO PARA EL
+      * HISTORICO DE SALDOS
+              MOVE IMPORTE OF DCLCONTRATOS TO WS-IMPORTE-ANT-DESTINO
       * CALCULAMOS EL IMPORTE DEL CONTRATO DESTINO, SUMANDOLE  EL
       * DEL MOVIMIENTO
-           COMPUTE IMPORTE OF DCLCONTRATOS = IMPORTE OF DCLCONTRATOS +
-                   WS-E-IMPORTE
+              COMPUTE IMPORTE OF DCLCONTRATOS =
+                      IMPORTE OF DCLCONTRATOS + WS-E-IMPORTE
       * ACTUALIZAMOS EL IMPORTE DEL CONTRATO DESTINO
+              EXEC SQL
+                UPDATE IBMUSER.CONTRATOS
+                SET IMPORTE = :DCLCONTRATOS.IMPORTE
+                WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+              END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-S-SQLCODE
+                 MOVE 'ERROR AL ACTUALIZAR IMPORTE DESTINO'
+                                           TO WS-S-DESCRIPCION
+                 PERFORM 2900-ESCRIBE-INCIDENCIA
+                 PERFORM 9999-ERROR
+              END-IF
+      * DEJAMOS CONSTANCIA EN EL HISTORICO DEL SALDO ANTERIOR Y NUEVO
+      * DEL CONTRATO DESTINO
+              MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO CH-CLAVE-CONTRATO
+                                                       OF DCLCONTHIST
+              MOVE WS-IMPORTE-ANT-DESTINO TO CH-IMPORTE-ANTERIOR
+                                              OF DCLCONTHIST
+              MOVE IMPORTE OF DCLCONTRATOS TO CH-IMPORTE-NUEVO
+                                               OF DCLCONTHIST
+              PERFORM 2550-INSERTA-HISTORICO-CONTRATO
+           END-IF.
+
+      *****************************************************************
+      * INSERTA UNA FILA EN CONTRATOS_HIST CON EL SALDO ANTERIOR Y    *
+      * NUEVO DE UN CONTRATO. EL PARRAFO QUE LO INVOCA YA HA DEJADO   *
+      * PREPARADOS CH-CLAVE-CONTRATO, CH-IMPORTE-ANTERIOR Y           *
+      * CH-IMPORTE-NUEVO EN DCLCONTHIST.                              *
+      *****************************************************************
+       2550-INSERTA-HISTORICO-CONTRATO.
+           DISPLAY 'INSERTAMOS HISTORICO DE SALDO DEL CONTRATO '
+                   CH-CLAVE-CONTRATO OF DCLCONTHIST
+           MOVE CLAVE-MOVIMIENTO TO CH-CLAVE-MOVIMIENTO OF DCLCONTHIST
            EXEC SQL
-             UPDATE IBMUSER.CONTRATOS
-             SET IMPORTE = :DCLCONTRATOS.IMPORTE
-             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+             INSERT INTO IBMUSER.CONTRATOS_HIST
+               (CLAVE_CONTRATO,
+                IMPORTE_ANTERIOR,
+                IMPORTE_NUEVO,
+                CLAVE_MOVIMIENTO,
+                FECHA_ACTUALIZACION)
+             VALUES(:DCLCONTHIST.CH-CLAVE-CONTRATO,
+                    :DCLCONTHIST.CH-IMPORTE-ANTERIOR,
+                    :DCLCONTHIST.CH-IMPORTE-NUEVO,
+                    :DCLCONTHIST.CH-CLAVE-MOVIMIENTO,
+                    CURRENT TIMESTAMP)
            END-EXEC
       * EN CASO DE ERROR SALIMOS DEL PROGRAMA
            IF SQLCODE NOT = 0
               MOVE SQLCODE TO WS-S-SQLCODE
-              MOVE 'ERROR AL ACTUALIZAR IMPORTE DESTINO'
+              MOVE 'ERROR AL INSERTAR HISTORICO DE CONTRATO'
                                         TO WS-S-DESCRIPCION
-              MOVE WS-SALIDA TO REG-SALIDA
-              WRITE REG-SALIDA
-              PERFORM 9999-ERROR.
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF.
       * ****************************************************************
       * INCREMENTA EN 1 LA CLAVE DEL MOVIMIENTO ANTES DE INSERTARLA
       * EN LA TABLA DE MOVIMIENTOS
@@ -298,20 +637,26 @@
                 ORIGEN,
                 DESTINO,
                 DESCRIPCION,
-                IMPORTE)
+                IMPORTE,
+                FECHA_MOVIMIENTO)
              VALUES(:CLAVE-MOVIMIENTO,
                     :ORIGEN,
                     :DESTINO,
                     :DCLMOVIMIENTOS.DESCRIPCION,
-                    :DCLMOVIMIENTOS.IMPORTE)
+                    :DCLMOVIMIENTOS.IMPORTE,
+                    CURRENT TIMESTAMP)
            END-EXEC
       * EN CASO DE ERROR
            IF SQLCODE NOT = 0
               MOVE SQLCODE TO WS-S-SQLCODE
               MOVE 'ERROR AL INSERTAR MOVIMIENTO' TO WS-S-DESCRIPCION
-              MOVE WS-SALIDA TO REG-SALIDA
-              WRITE REG-SALIDA
+              PERFORM 2900-ESCRIBE-INCIDENCIA
               PERFORM 9999-ERROR
+            ELSE
+      * MOVIMIENTO INSERTADO CORRECTAMENTE, LO SUMAMOS A LOS TOTALES
+      * DE CONTROL DEL INFORME DE FIN DE PROCESO
+              ADD 1 TO WS-TOT-INSERTADOS
+              ADD WS-E-IMPORTE TO WS-TOT-IMPORTE
             END-IF.
       ******************************************************************
       * INCREMENTA EN 1 LA CLAVE DEL MOVIMIENTO ANTES DE INSERTARLA
@@ -326,16 +671,81 @@
       ******************************************************************
        3000-FIN.
            DISPLAY 'FIN'
+      * COMMITEAMOS EL ULTIMO GRUPO DE REGISTROS, QUE PUEDE NO LLEGAR
+      * A LOS DIEZ QUE PROVOCAN EL COMMIT DENTRO DE 2000-PROCESO
+           EXEC SQL COMMIT END-EXEC
+      * EL PROCESO HA TERMINADO CORRECTAMENTE, ASI QUE EL FICHERO DE
+      * REINICIO YA NO ES VALIDO PARA UNA PROXIMA EJECUCION. LO
+      * DEJAMOS VACIO ABRIENDOLO EN MODO SALIDA.
+           OPEN OUTPUT FICHERO-CHK
+           CLOSE FICHERO-CHK
+      * EMITIMOS EL INFORME DE TOTALES DE CONTROL DEL PROCESO
+           PERFORM 3100-INFORME-TOTALES
       * CERRAMOS FICHEROS Y DEVOLVEMOS EL CONTROL AL SO.
            CLOSE FICHERO-ENT
            CLOSE FICHERO-SAL
            STOP RUN.
+
+      *****************************************************************
+      * INFORME DE TOTALES DE CONTROL DE FIN DE PROCESO: REGISTROS    *
+      * LEIDOS, MOVIMIENTOS INSERTADOS, MOVIMIENTOS RECHAZADOS        *
+      * (DESGLOSADOS POR MOTIVO) E IMPORTE TOTAL POSTEADO.            *
+      *****************************************************************
+       3100-INFORME-TOTALES.
+           COMPUTE WS-TOT-RECHAZADOS = WS-TOT-RECH-DESTINO +
+                   WS-TOT-RECH-ORIGEN + WS-TOT-RECH-DESCUBIERTO +
+                   WS-TOT-RECH-DUPLICADO
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'INFORME DE TOTALES DE CONTROL - PDB2003'
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'REGISTROS LEIDOS               : '
+                   WS-NUM-REG-LEIDOS
+           DISPLAY 'MOVIMIENTOS INSERTADOS          : '
+                   WS-TOT-INSERTADOS
+           DISPLAY 'MOVIMIENTOS RECHAZADOS          : '
+                   WS-TOT-RECHAZADOS
+           DISPLAY '  CONTRATO DESTINO NO OPERATIVO : '
+                   WS-TOT-RECH-DESTINO
+           DISPLAY '  CONTRATO ORIGEN NO OPERATIVO  : '
+                   WS-TOT-RECH-ORIGEN
+           DISPLAY '  CONTRATO ORIGEN AL DESCUBIERTO: '
+                   WS-TOT-RECH-DESCUBIERTO
+           DISPLAY '  MOVIMIENTO DUPLICADO          : '
+                   WS-TOT-RECH-DUPLICADO
+           DISPLAY 'IMPORTE TOTAL POSTEADO          : '
+                   WS-TOT-IMPORTE
+           DISPLAY '----------------------------------------------'.
       ******************************************************************
-      * PARRAFO DE ERROR, REALIZAMOS UN ROLLBACK DE LA BASE DE DATOS   *
-      * Y DEVOLVEMOS AL SISTEMA UN RC=8 (ERROR NO CONTROLADO).         *
+      * PARRAFO DE ERROR. SI EL SQLCODE ES UN DEADLOCK O UN TIMEOUT   *
+      * DE DB2 (-911/-913) Y QUEDAN REINTENTOS DISPONIBLES, SE HACE   *
+      * ROLLBACK, SE ESPERA UN INSTANTE Y SE MARCA WS-REINTENTAR PARA *
+      * QUE EL MOVIMIENTO ACTUAL SE VUELVA A PROCESAR DESDE EL        *
+      * PRINCIPIO. EN CUALQUIER OTRO CASO, SE HACE ROLLBACK Y SE      *
+      * DEVUELVE AL SISTEMA UN RC=8 (ERROR NO CONTROLADO).            *
       ******************************************************************
        9999-ERROR.
-           DISPLAY 'ERROR'
-           EXEC SQL ROLLBACK END-EXEC
-           MOVE 8 TO RETURN-CODE
-           GOBACK.
+           DISPLAY 'ERROR. SQLCODE = ' SQLCODE
+           IF (SQLCODE = -911 OR SQLCODE = -913)
+                          AND WS-RETRY-CONT < WS-RETRY-MAX
+              ADD 1 TO WS-RETRY-CONT
+              EXEC SQL ROLLBACK TO SAVEPOINT SVPT2003 END-EXEC
+              DISPLAY 'DEADLOCK/TIMEOUT DE DB2. REINTENTO '
+                      WS-RETRY-CONT ' DE ' WS-RETRY-MAX
+              PERFORM 2800-ESPERA-REINTENTO
+              MOVE 'S' TO WS-ERROR
+              MOVE 'S' TO WS-REINTENTAR
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *****************************************************************
+      * BREVE ESPERA ANTES DE REINTENTAR UN MOVIMIENTO TRAS UN        *
+      * DEADLOCK/TIMEOUT DE DB2, CRECIENTE CON EL NUMERO DE REINTENTO *
+      * (500 MS POR CADA REINTENTO YA CONSUMIDO), PARA DAR TIEMPO A   *
+      * QUE LA OTRA TRANSACCION LIBERE EL RECURSO BLOQUEADO.          *
+      *****************************************************************
+       2800-ESPERA-REINTENTO.
+           COMPUTE WS-DLY-CANTIDAD = WS-RETRY-CONT * 500
+           CALL 'CEE3DLY' USING WS-DLY-TIEMPO, WS-DLY-FC.
