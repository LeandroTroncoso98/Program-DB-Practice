@@ -0,0 +1,116 @@
+***********************************************************************
+* MAPSET PDB2006M - CONSULTA EN LINEA DE SALDO Y MOVIMIENTOS          *
+*                   DE UN CONTRATO (TRANSACCION PB06 / PROGRAMA       *
+*                   PDB2006)                                          *
+*                                                                      *
+* GENERA EL COPY SIMBOLICO PDB2006M (PDB2006AI / PDB2006AO) INCLUIDO  *
+* EN PDB2006.CBL MEDIANTE "COPY PDB2006M."                            *
+***********************************************************************
+PDB2006M DFHMSD TYPE=&SYSPARM,                                         X
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               TERM=3270-2,                                            X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+PDB2006A DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CONSULTA DE CONTRATO'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CLAVE CONTRATO:'
+CTRATO   DFHMDF POS=(3,17),                                            X
+               LENGTH=9,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICIN='9(09)'
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=8,                                               X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ESTADO :'
+ESTADO   DFHMDF POS=(5,17),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=8,                                               X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='IMPORTE:'
+IMPORTE  DFHMDF POS=(6,17),                                            X
+               LENGTH=14,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               PICOUT='ZZZZZZZZZZ9.99'
+*
+MENSAJE  DFHMDF POS=(8,1),                                             X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(10,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,UNDERLINE),                                 X
+               INITIAL='CLAVE MOV  CONTRAPARTIDA  SENT   IMPORTE       X
+                FECHA MOVIMIENTO      '
+*
+MOVCLA1  DFHMDF POS=(11,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR1  DFHMDF POS=(11,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN1  DFHMDF POS=(11,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP1  DFHMDF POS=(11,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC1  DFHMDF POS=(11,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA2  DFHMDF POS=(12,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR2  DFHMDF POS=(12,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN2  DFHMDF POS=(12,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP2  DFHMDF POS=(12,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC2  DFHMDF POS=(12,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA3  DFHMDF POS=(13,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR3  DFHMDF POS=(13,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN3  DFHMDF POS=(13,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP3  DFHMDF POS=(13,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC3  DFHMDF POS=(13,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA4  DFHMDF POS=(14,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR4  DFHMDF POS=(14,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN4  DFHMDF POS=(14,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP4  DFHMDF POS=(14,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC4  DFHMDF POS=(14,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA5  DFHMDF POS=(15,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR5  DFHMDF POS=(15,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN5  DFHMDF POS=(15,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP5  DFHMDF POS=(15,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC5  DFHMDF POS=(15,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA6  DFHMDF POS=(16,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR6  DFHMDF POS=(16,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN6  DFHMDF POS=(16,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP6  DFHMDF POS=(16,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC6  DFHMDF POS=(16,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA7  DFHMDF POS=(17,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR7  DFHMDF POS=(17,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN7  DFHMDF POS=(17,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP7  DFHMDF POS=(17,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC7  DFHMDF POS=(17,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+MOVCLA8  DFHMDF POS=(18,1),LENGTH=9,ATTRB=(PROT,NORM)
+MOVCTR8  DFHMDF POS=(18,12),LENGTH=9,ATTRB=(PROT,NORM)
+MOVSEN8  DFHMDF POS=(18,23),LENGTH=1,ATTRB=(PROT,NORM)
+MOVIMP8  DFHMDF POS=(18,29),LENGTH=14,ATTRB=(PROT,NORM)
+MOVFEC8  DFHMDF POS=(18,45),LENGTH=26,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=45,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='PF3=FIN  ENTER=CONSULTAR OTRO CONTRATO'
+*
+         DFHMSD TYPE=FINAL
+         END
