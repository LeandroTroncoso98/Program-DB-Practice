@@ -0,0 +1,495 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDB2004.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * FICHERO DE ENTRADA DE CLAVES DE MOVIMIENTO A ANULAR
+           SELECT FICHERO-ENT ASSIGN TO ENTRADA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA.
+
+      * FICHERO DE SALIDA DE INCIDENCIAS
+           SELECT FICHERO-SAL ASSIGN TO SALIDA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * REGISTRO DEL FICHERO DE ENTRADA. CONTIENE LA CLAVE DEL
+      * MOVIMIENTO QUE SE QUIERE ANULAR
+       FD FICHERO-ENT RECORDING MODE IS F
+                      DATA RECORD IS REG-ENTRADA.
+       01 REG-ENTRADA             PIC X(09).
+
+       FD FICHERO-SAL RECORDING MODE IS F
+                      DATA RECORD IS REG-SALIDA.
+       01 REG-SALIDA              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+      * CAMPOS DE ENTRADA
+       01 WS-ENTRADA.
+          05 WS-E-CLAVE-MOV       PIC 9(9).
+
+      * CAMPOS DE SALIDA. INCLUYE LA CLAVE Y LOS DATOS DEL MOVIMIENTO
+      * ORIGINAL PARA QUE CADA INCIDENCIA SEA AUTOCONTENIDA
+       01 WS-SALIDA.
+          05 WS-S-SQLCODE         PIC -999.
+          05 WS-S-CLAVE-MOV       PIC 9(9).
+          05 WS-S-CONT-ORIGEN     PIC 9(9).
+          05 WS-S-CONT-DESTINO    PIC 9(9).
+          05 WS-S-IMPORTE         PIC 9(11)V99.
+          05 WS-S-DESCRIPCION     PIC X(76).
+
+      * FILESTATUS DEL FICHERO ENTRADA
+       01 FS-ENTRADA              PIC 99.
+          88 FS-ENTRADA-END       VALUE 10.
+
+      * FILESTATUS DEL FICHERO SALIDA
+       01 FS-SALIDA               PIC 99.
+
+      * CAMPOS DEL MOVIMIENTO ORIGINAL RECUPERADOS DE LA TABLA DE
+      * MOVIMIENTOS, ANTES DE ANULARLO
+       01 WS-MOV-ORIGINAL.
+          05 WS-MO-ORIGEN         PIC 9(9).
+          05 WS-MO-DESTINO        PIC 9(9).
+          05 WS-MO-IMPORTE        PIC 9(11)V99.
+          05 WS-MO-DESCRIPCION    PIC X(50).
+
+      * VARIABLES IN PROGRAM.
+       77 WS-COMMIT               PIC 99.
+       77 IND-NULL                PIC S9(4) COMP-5.
+       77 WS-ERROR                PIC X.
+          88 WS-ERROR-SI          VALUE 'S'.
+          88 WS-ERROR-NO          VALUE 'N'.
+       77 WS-IMPORTE-ANT-RECEPTOR PIC 9(11)V99.
+       77 WS-IMPORTE-ANT-PAGADOR  PIC 9(11)V99.
+
+      * SQLCA Y DCLGEN DE LAS TABLAS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE MOVIMIEN END-EXEC.
+           EXEC SQL INCLUDE CONTRATO END-EXEC.
+           EXEC SQL INCLUDE CONTHIST END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL FS-ENTRADA-END.
+           PERFORM 3000-FIN.
+      ******************************************************************
+      ** PARRAFO DE INICIO.                                           **
+      ******************************************************************
+       1000-INICIO.
+           DISPLAY 'INICIO ANULACION DE MOVIMIENTOS'
+           INITIALIZE WS-COMMIT
+
+      * APERTURA DE FICHEROS DE ENTRADA Y SALIDA
+           OPEN INPUT FICHERO-ENT
+           OPEN OUTPUT FICHERO-SAL
+
+      * CALCULAMOS EL NUMERO DEL PRIMER MOVIMIENTO DE ANULACION
+           PERFORM 1200-CALCULA-NUEVO-MOVIMIENTO
+
+      * LECTURA DEL PRIMER REGISTRO A PROCESAR
+           READ FICHERO-ENT INTO WS-ENTRADA.
+
+      *****************************************************************
+      * CALCULAMOS EL ID DEL MOVIMIENTO DE ANULACION, RECUPERANDO EL  *
+      * MAYOR DE LOS ALMACENADOS EN LA TABLA DE MOVIMIENTOS Y         *
+      * SUMANDOLE 1, O PONIENDOLO DIRECTAMENTE A 1 SI EN LA TABLA NO  *
+      * HAY NI 1.                                                     *
+      *****************************************************************
+       1200-CALCULA-NUEVO-MOVIMIENTO.
+           DISPLAY 'CALCULA NUEVO MOVIMIENTO'
+           EXEC SQL
+             SELECT MAX(CLAVE_MOVIMIENTO)
+             INTO :CLAVE-MOVIMIENTO :IND-NULL
+             FROM IBMUSER.MOVIMIENTOS
+           END-EXEC.
+
+      * SI SE PRODUCE ALGUN ERROR, SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0 THEN
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL RECUPERAR CLAVE' TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+      * SI IND-NULL ES -1 ES PORQUE NO HABIA MOVIMIENTOS EN LA
+      * TABLA, PONEMOS EL NUMERO DE MOVIMIENTO A 1
+           IF IND-NULL = -1
+              MOVE 1 TO CLAVE-MOVIMIENTO
+           ELSE
+      * INCREMENTAMOS LA CLAVE DE MOVIMIENTO
+              PERFORM 2400-INCREMENTA-CLAVE-MOV
+           END-IF.
+
+      *****************************************************************
+       2000-PROCESO.
+      *****************************************************************
+           DISPLAY 'PROCESO'
+           ADD 1 TO WS-COMMIT
+           MOVE 'N' TO WS-ERROR
+           INITIALIZE WS-MOV-ORIGINAL
+      * RECUPERAMOS EL MOVIMIENTO ORIGINAL QUE SE QUIERE ANULAR
+           PERFORM 2100-RECUPERA-MOVIMIENTO-ORIGINAL
+      * COMPROBAMOS QUE EL CONTRATO QUE RECIBE DE VUELTA EL IMPORTE
+      * (EL ORIGEN DEL MOVIMIENTO ORIGINAL) SIGUE OPERATIVO
+           IF WS-ERROR-NO
+              PERFORM 2200-COMPRUEBA-CONTRATO-RECEPTOR
+           END-IF
+      * COMPROBAMOS QUE EL CONTRATO QUE DEVUELVE EL IMPORTE (EL
+      * DESTINO DEL MOVIMIENTO ORIGINAL) NO QUEDA AL DESCUBIERTO
+           IF WS-ERROR-NO
+              PERFORM 2300-COMPRUEBA-CONTRATO-PAGADOR
+           END-IF
+      * ACTUALIZAMOS EL IMPORTE DE LOS CONTRATOS EN SENTIDO INVERSO
+      * AL DEL MOVIMIENTO ORIGINAL
+           IF WS-ERROR-NO
+              PERFORM 2500-ACTUALIZA-IMPORTE-CONT
+           END-IF
+      * INSERTAMOS EL MOVIMIENTO DE ANULACION EN LA TABLA
+           IF WS-ERROR-NO
+              PERFORM 2700-INSERTA-MOVIMIENTO
+           END-IF
+      * INCREMENTAMOS LA CLAVE DEL MOVIMIENTO DE ANULACION
+           IF WS-ERROR-NO
+              PERFORM 2400-INCREMENTA-CLAVE-MOV
+           END-IF
+      * SIGUIENTE LECTURA DEL FICHERO DE ENTRADA
+           READ FICHERO-ENT INTO WS-ENTRADA
+           IF WS-COMMIT = 10 THEN
+              EXEC SQL COMMIT END-EXEC
+              MOVE ZERO TO WS-COMMIT
+           END-IF.
+
+      *****************************************************************
+      * RECUPERA DE LA TABLA DE MOVIMIENTOS EL MOVIMIENTO ORIGINAL    *
+      * INDICADO EN EL FICHERO DE ENTRADA. SI NO EXISTE, SE GENERA    *
+      * UNA INCIDENCIA Y EL MOVIMIENTO NO SE ANULA. SI SE PRODUCE     *
+      * CUALQUIER OTRO ERROR DE BASE DE DATOS, SE ABORTA EL PROCESO.  *
+      *****************************************************************
+       2100-RECUPERA-MOVIMIENTO-ORIGINAL.
+           DISPLAY 'RECUPERAMOS EL MOVIMIENTO ORIGINAL' WS-E-CLAVE-MOV
+           EXEC SQL
+             SELECT ORIGEN, DESTINO, IMPORTE, DESCRIPCION
+             INTO :DCLMOVIMIENTOS.ORIGEN,
+                  :DCLMOVIMIENTOS.DESTINO,
+                  :DCLMOVIMIENTOS.IMPORTE,
+                  :DCLMOVIMIENTOS.DESCRIPCION
+             FROM IBMUSER.MOVIMIENTOS
+             WHERE CLAVE_MOVIMIENTO = :WS-E-CLAVE-MOV
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 0 TO WS-S-SQLCODE
+              MOVE 'MOVIMIENTO A ANULAR NO EXISTE' TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              MOVE 'S' TO WS-ERROR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-S-SQLCODE
+                 MOVE 'ERROR AL RECUPERAR MOVIMIENTO ORIGINAL'
+                              TO WS-S-DESCRIPCION
+                 PERFORM 2900-ESCRIBE-INCIDENCIA
+                 PERFORM 9999-ERROR
+              END-IF
+           END-IF
+
+           IF WS-ERROR-NO
+              MOVE ORIGEN OF DCLMOVIMIENTOS TO WS-MO-ORIGEN
+              MOVE DESTINO OF DCLMOVIMIENTOS TO WS-MO-DESTINO
+              MOVE IMPORTE OF DCLMOVIMIENTOS TO WS-MO-IMPORTE
+              MOVE DESCRIPCION OF DCLMOVIMIENTOS TO WS-MO-DESCRIPCION
+           END-IF.
+
+      *****************************************************************
+      * ESCRIBE UNA INCIDENCIA EN EL FICHERO DE SALIDA. EL PARRAFO    *
+      * QUE LA INVOCA YA HA DEJADO PREPARADOS WS-S-SQLCODE Y          *
+      * WS-S-DESCRIPCION; AQUI SE COMPLETA CON LA CLAVE DEL           *
+      * MOVIMIENTO A ANULAR Y LOS DATOS DEL MOVIMIENTO ORIGINAL YA    *
+      * RECUPERADOS, PARA QUE LA LINEA SEA AUTOCONTENIDA.             *
+      *****************************************************************
+       2900-ESCRIBE-INCIDENCIA.
+           MOVE WS-E-CLAVE-MOV TO WS-S-CLAVE-MOV
+           MOVE WS-MO-ORIGEN TO WS-S-CONT-ORIGEN
+           MOVE WS-MO-DESTINO TO WS-S-CONT-DESTINO
+           MOVE WS-MO-IMPORTE TO WS-S-IMPORTE
+           MOVE WS-SALIDA TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      *****************************************************************
+      * COMPRUEBA QUE EL CONTRATO QUE VA A RECIBIR DE VUELTA EL       *
+      * IMPORTE (EL ORIGEN DEL MOVIMIENTO ORIGINAL) SIGUE VIGENTE     *
+      *****************************************************************
+       2200-COMPRUEBA-CONTRATO-RECEPTOR.
+           DISPLAY 'COMPROBAMOS ESTADO CONTRATO RECEPTOR'
+           MOVE WS-MO-ORIGEN TO CLAVE-CONTRATO OF DCLCONTRATOS
+
+           EXEC SQL
+              SELECT ESTADO
+              INTO :DCLCONTRATOS.ESTADO
+              FROM IBMUSER.CONTRATOS
+              WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL RECUPERAR ESTADO RECEPTOR'
+                           TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+           IF ESTADO OF DCLCONTRATOS NOT EQUAL 'V'
+              MOVE 0 TO WS-S-SQLCODE
+              MOVE 'CONTRATO RECEPTOR NO OPERATIVO. ANULACION ERRONEA'
+                           TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      *****************************************************************
+      * COMPRUEBA QUE EL CONTRATO QUE VA A DEVOLVER EL IMPORTE (EL    *
+      * DESTINO DEL MOVIMIENTO ORIGINAL) SIGUE VIGENTE Y QUE, TRAS    *
+      * DEVOLVERLO, NO QUEDA AL DESCUBIERTO                           *
+      *****************************************************************
+       2300-COMPRUEBA-CONTRATO-PAGADOR.
+           DISPLAY 'RECUPERAMOS ESTADO/IMPORTE CONTRATO PAGADOR'
+                   WS-MO-DESTINO
+           MOVE WS-MO-DESTINO TO CLAVE-CONTRATO OF DCLCONTRATOS
+           EXEC SQL
+                SELECT IMPORTE, ESTADO
+                 INTO :DCLCONTRATOS.IMPORTE, :DCLCONTRATOS.ESTADO
+                 FROM IBMUSER.CONTRATOS
+                 WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+            END-EXEC
+            IF SQLCODE NOT = 0 THEN
+               MOVE SQLCODE TO WS-S-SQLCODE
+               MOVE 'ERROR AL RECUPERAR IMPORTE PAGADOR'
+                        TO WS-S-DESCRIPCION
+               PERFORM 2900-ESCRIBE-INCIDENCIA
+               PERFORM 9999-ERROR
+            END-IF
+            DISPLAY 'CALCULAMOS EL IMPORTE TRAS LA ANULACION'
+      * CALCULAMOS EL IMPORTE DEL CONTRATO SI SE LE RESTA EL IMPORTE
+      * QUE HABIA RECIBIDO EN EL MOVIMIENTO ORIGINAL
+            COMPUTE IMPORTE OF DCLCONTRATOS = IMPORTE OF DCLCONTRATOS -
+                    WS-MO-IMPORTE
+      * EN CASO DE QUE EL IMPORTE CALCULADO SEA MENOR QUE CERO,
+      * NO PODEMOS CONTINUAR, PORQUE UN CONTRATO NO PUEDE QUEDAR
+      * AL DESCUBIERTO.
+            IF ESTADO OF DCLCONTRATOS NOT = 'V'
+               MOVE 0 TO WS-S-SQLCODE
+               MOVE 'CONTRATO PAGADOR NO OPERATIVO. ANULACION ERRONEA'
+                                      TO WS-S-DESCRIPCION
+               PERFORM 2900-ESCRIBE-INCIDENCIA
+               MOVE 'S' TO WS-ERROR
+            ELSE
+               IF IMPORTE OF DCLCONTRATOS LESS THAN ZERO
+                  MOVE 0 TO WS-S-SQLCODE
+                  MOVE 'CONTRATO PAGADOR AL DESCUBIERTO. ERROR'
+                                            TO WS-S-DESCRIPCION
+                  PERFORM 2900-ESCRIBE-INCIDENCIA
+                  MOVE 'S' TO WS-ERROR
+               END-IF
+            END-IF.
+
+      * ***************************************************************
+      * ACTUALIZAMOS LOS IMPORTES DE LOS CONTRATOS RECEPTOR Y PAGADOR
+      * EN SENTIDO INVERSO AL DEL MOVIMIENTO ORIGINAL
+      * ***************************************************************
+       2500-ACTUALIZA-IMPORTE-CONT.
+           DISPLAY 'ACTUALIZAMOS IMPORTES EN CONTRATOS'
+      * DEVOLVEMOS AL CONTRATO RECEPTOR (ORIGEN DEL MOVIMIENTO
+      * ORIGINAL) EL IMPORTE QUE HABIA CEDIDO
+           MOVE WS-MO-ORIGEN TO CLAVE-CONTRATO OF DCLCONTRATOS
+           EXEC SQL
+             SELECT IMPORTE
+             INTO :DCLCONTRATOS.IMPORTE
+             FROM IBMUSER.CONTRATOS
+             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC.
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL RECUPERAR IMPORTE DE RECEPTOR'
+                                  TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+      * GUARDAMOS EL IMPORTE ANTERIOR DEL CONTRATO RECEPTOR PARA EL
+      * HISTORICO DE SALDOS
+           MOVE IMPORTE OF DCLCONTRATOS TO WS-IMPORTE-ANT-RECEPTOR
+           COMPUTE IMPORTE OF DCLCONTRATOS = IMPORTE OF DCLCONTRATOS +
+                   WS-MO-IMPORTE
+           EXEC SQL
+             UPDATE IBMUSER.CONTRATOS
+             SET IMPORTE = :DCLCONTRATOS.IMPORTE
+             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL ACTUALIZAR IMPORTE RECEPTOR'
+                                  TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+      * DEJAMOS CONSTANCIA EN EL HISTORICO DEL SALDO ANTERIOR Y NUEVO
+      * DEL CONTRATO RECEPTOR
+           MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO CH-CLAVE-CONTRATO
+                                                    OF DCLCONTHIST
+           MOVE WS-IMPORTE-ANT-RECEPTOR TO CH-IMPORTE-ANTERIOR
+                                            OF DCLCONTHIST
+           MOVE IMPORTE OF DCLCONTRATOS TO CH-IMPORTE-NUEVO
+                                            OF DCLCONTHIST
+           PERFORM 2550-INSERTA-HISTORICO-CONTRATO
+      * RETIRAMOS DEL CONTRATO PAGADOR (DESTINO DEL MOVIMIENTO
+      * ORIGINAL) EL IMPORTE QUE HABIA RECIBIDO
+           MOVE WS-MO-DESTINO TO CLAVE-CONTRATO OF DCLCONTRATOS
+           EXEC SQL
+             SELECT IMPORTE
+             INTO :DCLCONTRATOS.IMPORTE
+             FROM IBMUSER.CONTRATOS
+             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC.
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL RECUPERAR IMPORTE DE PAGADOR'
+                                  TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+      * GUARDAMOS EL IMPORTE ANTERIOR DEL CONTRATO PAGADOR PARA EL
+      * HISTORICO DE SALDOS
+           MOVE IMPORTE OF DCLCONTRATOS TO WS-IMPORTE-ANT-PAGADOR
+           COMPUTE IMPORTE OF DCLCONTRATOS = IMPORTE OF DCLCONTRATOS -
+                   WS-MO-IMPORTE
+           EXEC SQL
+             UPDATE IBMUSER.CONTRATOS
+             SET IMPORTE = :DCLCONTRATOS.IMPORTE
+             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL ACTUALIZAR IMPORTE PAGADOR'
+                                        TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+      * DEJAMOS CONSTANCIA EN EL HISTORICO DEL SALDO ANTERIOR Y NUEVO
+      * DEL CONTRATO PAGADOR
+           MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO CH-CLAVE-CONTRATO
+                                                    OF DCLCONTHIST
+           MOVE WS-IMPORTE-ANT-PAGADOR TO CH-IMPORTE-ANTERIOR
+                                           OF DCLCONTHIST
+           MOVE IMPORTE OF DCLCONTRATOS TO CH-IMPORTE-NUEVO
+                                            OF DCLCONTHIST
+           PERFORM 2550-INSERTA-HISTORICO-CONTRATO.
+      * ****************************************************************
+      * INSERTA UNA FILA EN CONTRATOS_HIST CON EL SALDO ANTERIOR Y
+      * NUEVO DE UN CONTRATO. EL PARRAFO QUE LO INVOCA YA HA DEJADO
+      * PREPARADOS CH-CLAVE-CONTRATO, CH-IMPORTE-ANTERIOR Y
+      * CH-IMPORTE-NUEVO EN DCLCONTHIST.
+      * ****************************************************************
+       2550-INSERTA-HISTORICO-CONTRATO.
+           DISPLAY 'INSERTAMOS HISTORICO DE SALDO DEL CONTRATO '
+                   CH-CLAVE-CONTRATO OF DCLCONTHIST
+           MOVE CLAVE-MOVIMIENTO TO CH-CLAVE-MOVIMIENTO OF DCLCONTHIST
+           EXEC SQL
+             INSERT INTO IBMUSER.CONTRATOS_HIST
+               (CLAVE_CONTRATO,
+                IMPORTE_ANTERIOR,
+                IMPORTE_NUEVO,
+                CLAVE_MOVIMIENTO,
+                FECHA_ACTUALIZACION)
+             VALUES(:DCLCONTHIST.CH-CLAVE-CONTRATO,
+                    :DCLCONTHIST.CH-IMPORTE-ANTERIOR,
+                    :DCLCONTHIST.CH-IMPORTE-NUEVO,
+                    :DCLCONTHIST.CH-CLAVE-MOVIMIENTO,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL INSERTAR HISTORICO DE CONTRATO'
+                                        TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF.
+      * ****************************************************************
+      * INSERTA EL MOVIMIENTO DE ANULACION EN LA TABLA DE MOVIMIENTOS,
+      * INVIRTIENDO EL ORIGEN Y EL DESTINO DEL MOVIMIENTO ORIGINAL Y
+      * DEJANDO CONSTANCIA, EN CLAVE_MOVIMIENTO_ORIGINAL, DE QUE
+      * MOVIMIENTO QUEDA ANULADO POR ESTE.
+      * ****************************************************************
+       2700-INSERTA-MOVIMIENTO.
+           DISPLAY 'INSERTAMOS DATOS DE MOVIMIENTO DE ANULACION'
+      * MOVEMOS LOS CAMPOS DEL MOVIMIENTO ORIGINAL A LAS VARIABLES
+      * HOST, INVIRTIENDO ORIGEN Y DESTINO
+           MOVE WS-MO-DESTINO TO ORIGEN OF DCLMOVIMIENTOS
+           MOVE WS-MO-ORIGEN TO DESTINO OF DCLMOVIMIENTOS
+           MOVE WS-MO-IMPORTE TO IMPORTE OF DCLMOVIMIENTOS
+           MOVE 'ANULACION DEL MOVIMIENTO' TO DESCRIPCION
+                                              OF DCLMOVIMIENTOS
+           MOVE WS-E-CLAVE-MOV TO CLAVE-MOVIMIENTO-ORIGINAL
+                                   OF DCLMOVIMIENTOS
+      * INSERTAMOS EL REGISTRO EN LA TABLA
+           EXEC SQL
+             INSERT INTO IBMUSER.MOVIMIENTOS
+               (CLAVE_MOVIMIENTO,
+                ORIGEN,
+                DESTINO,
+                DESCRIPCION,
+                IMPORTE,
+                FECHA_MOVIMIENTO,
+                CLAVE_MOVIMIENTO_ORIGINAL)
+             VALUES(:CLAVE-MOVIMIENTO,
+                    :DCLMOVIMIENTOS.ORIGEN,
+                    :DCLMOVIMIENTOS.DESTINO,
+                    :DCLMOVIMIENTOS.DESCRIPCION,
+                    :DCLMOVIMIENTOS.IMPORTE,
+                    CURRENT TIMESTAMP,
+                    :DCLMOVIMIENTOS.CLAVE-MOVIMIENTO-ORIGINAL)
+           END-EXEC
+      * EN CASO DE ERROR
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL INSERTAR MOVIMIENTO DE ANULACION'
+                                        TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF.
+      ******************************************************************
+      * INCREMENTA EN 1 LA CLAVE DEL MOVIMIENTO ANTES DE INSERTARLA
+      * EN LA TABLA DE MOVIMIENTOS
+      ******************************************************************
+       2400-INCREMENTA-CLAVE-MOV.
+           DISPLAY 'INCREMENTAMOS CLAVE MOVIMIENTO'
+           COMPUTE CLAVE-MOVIMIENTO = CLAVE-MOVIMIENTO + 1.
+      ******************************************************************
+      * PARRAFO DE FIN DEL PROGRAMA
+      ******************************************************************
+       3000-FIN.
+           DISPLAY 'FIN'
+      * COMMITEAMOS EL ULTIMO GRUPO DE REGISTROS, QUE PUEDE NO LLEGAR
+      * A LOS DIEZ QUE PROVOCAN EL COMMIT DENTRO DE 2000-PROCESO
+           EXEC SQL COMMIT END-EXEC
+           CLOSE FICHERO-ENT
+           CLOSE FICHERO-SAL
+           STOP RUN.
+      ******************************************************************
+      * PARRAFO DE ERROR, REALIZAMOS UN ROLLBACK DE LA BASE DE DATOS   *
+      * Y DEVOLVEMOS AL SISTEMA UN RC=8 (ERROR NO CONTROLADO).         *
+      ******************************************************************
+       9999-ERROR.
+           DISPLAY 'ERROR'
+           EXEC SQL ROLLBACK END-EXEC
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
