@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDB2005.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * FICHERO DE SALIDA DE INCIDENCIAS
+           SELECT FICHERO-SAL ASSIGN TO SALIDA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FICHERO-SAL RECORDING MODE IS F
+                      DATA RECORD IS REG-SALIDA.
+       01 REG-SALIDA              PIC X(102).
+
+       WORKING-STORAGE SECTION.
+
+      * CAMPOS DE SALIDA. INCLUYE LA CLAVE DE CONTRATO Y EL IMPORTE
+      * DE LA LIQUIDACION PARA QUE CADA INCIDENCIA SEA AUTOCONTENIDA
+       01 WS-SALIDA.
+          05 WS-S-SQLCODE         PIC -999.
+          05 WS-S-CLAVE-CONTRATO  PIC 9(9).
+          05 WS-S-IMPORTE         PIC 9(11)V99.
+          05 WS-S-DESCRIPCION     PIC X(76).
+
+      * FILESTATUS DEL FICHERO SALIDA
+       01 FS-SALIDA               PIC 99.
+
+      * VARIABLES IN PROGRAM.
+       77 WS-COMMIT               PIC 99.
+       77 IND-NULL                PIC S9(4) COMP-5.
+
+      * TASA APLICADA EN LA LIQUIDACION MENSUAL, Y CAMPOS DE TRABAJO
+      * PARA EL CALCULO DEL IMPORTE A ABONAR EN CADA CONTRATO
+       77 WS-TASA-INTERES         PIC 9V9(4) VALUE 0.0025.
+       77 WS-IMPORTE-ORIGINAL     PIC 9(11)V99.
+       77 WS-FEE                  PIC 9(11)V99.
+
+      * CONTROL DE REINTENTOS ANTE DEADLOCK/TIMEOUT DE DB2 (SQLCODE
+      * -911/-913). WS-DLY-* SE USAN PARA LA BREVE ESPERA, VIA EL
+      * SERVICIO DE LANGUAGE ENVIRONMENT CEE3DLY, ANTES DE CADA
+      * REINTENTO.
+       77 WS-RETRY-CONT           PIC 9(2) COMP.
+       77 WS-RETRY-MAX            PIC 9(2) VALUE 3.
+       01 WS-DLY-TIEMPO.
+          05 WS-DLY-UNIDAD        PIC S9(9) COMP-5 VALUE 2.
+          05 WS-DLY-CANTIDAD      PIC S9(9) COMP-5.
+       01 WS-DLY-FC                PIC X(12).
+       77 WS-REINTENTAR           PIC X.
+          88 WS-REINTENTAR-SI     VALUE 'S'.
+          88 WS-REINTENTAR-NO     VALUE 'N'.
+
+      * INDICA QUE EL CURSOR CUR-CONTRATOS YA NO TIENE MAS FILAS.
+      * SE FIJA JUSTO DESPUES DEL FETCH, SIN DEPENDER DE SQLCODE EN
+      * NINGUN OTRO PUNTO DEL PROGRAMA (P.EJ. UN COMMIT POSTERIOR
+      * PONE SQLCODE A CERO Y NO DEBE CONFUNDIRSE CON FIN DE CURSOR).
+       77 WS-FIN-CONTRATOS        PIC X.
+          88 WS-FIN-CONTRATOS-SI  VALUE 'S'.
+          88 WS-FIN-CONTRATOS-NO  VALUE 'N'.
+
+      * TOTALES DE CONTROL PARA EL INFORME DE FIN DE PROCESO
+       77 WS-TOT-PROCESADOS       PIC 9(9) COMP.
+       77 WS-TOT-IMPORTE          PIC 9(13)V99.
+
+      * SQLCA Y DCLGEN DE LAS TABLAS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE MOVIMIEN END-EXEC.
+           EXEC SQL INCLUDE CONTRATO END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WS-FIN-CONTRATOS-SI.
+           PERFORM 3000-FIN.
+      ******************************************************************
+      ** PARRAFO DE INICIO.                                           **
+      ******************************************************************
+       1000-INICIO.
+           DISPLAY 'INICIO LIQUIDACION MENSUAL DE CONTRATOS'
+           INITIALIZE WS-COMMIT
+           INITIALIZE WS-TOT-PROCESADOS
+           INITIALIZE WS-TOT-IMPORTE
+           INITIALIZE WS-FEE
+           INITIALIZE DCLCONTRATOS
+           MOVE 'N' TO WS-FIN-CONTRATOS
+
+      * APERTURA DEL FICHERO DE SALIDA
+           OPEN OUTPUT FICHERO-SAL
+
+      * PUNTO DE RETORNO PARA LOS REINTENTOS DE 9999-ERROR, DE FORMA
+      * QUE UN DEADLOCK/TIMEOUT SOLO DESHAGA EL CONTRATO EN CURSO Y NO
+      * TODO EL TRABAJO PENDIENTE DE COMMIT
+           EXEC SQL
+             SAVEPOINT SVPT2005 ON ROLLBACK RETAIN CURSORS
+           END-EXEC
+
+      * CALCULAMOS EL NUMERO DEL PRIMER MOVIMIENTO DE LIQUIDACION
+           PERFORM 1200-CALCULA-NUEVO-MOVIMIENTO
+
+      * ABRIMOS EL CURSOR SOBRE LOS CONTRATOS VIGENTES
+           EXEC SQL
+             DECLARE CUR-CONTRATOS CURSOR WITH HOLD FOR
+             SELECT CLAVE_CONTRATO, IMPORTE
+             FROM IBMUSER.CONTRATOS
+             WHERE ESTADO = 'V'
+           END-EXEC
+
+           EXEC SQL
+             OPEN CUR-CONTRATOS
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL ABRIR EL CURSOR DE CONTRATOS'
+                           TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+
+      * LECTURA DEL PRIMER CONTRATO A LIQUIDAR
+           PERFORM 1100-LEE-CONTRATO.
+
+      *****************************************************************
+      * LEE EL SIGUIENTE CONTRATO VIGENTE DEL CURSOR, REINTENTANDO EL *
+      * FETCH SI DB2 DEVUELVE UN DEADLOCK/TIMEOUT (SQLCODE -911/-913)*
+      * HASTA WS-RETRY-MAX VECES.                                     *
+      *****************************************************************
+       1100-LEE-CONTRATO.
+      * REESTABLECEMOS EL SAVEPOINT ANTES DEL FETCH PARA QUE UN
+      * REINTENTO DE ESTE PARRAFO NO DESHAGA LA LIQUIDACION YA
+      * COMPLETADA DEL CONTRATO ANTERIOR (PENDIENTE AUN DEL PROXIMO
+      * COMMIT)
+           EXEC SQL
+             SAVEPOINT SVPT2005 ON ROLLBACK RETAIN CURSORS
+           END-EXEC
+           MOVE ZERO TO WS-RETRY-CONT
+           PERFORM 1110-INTENTA-LEE-CONTRATO
+              UNTIL WS-REINTENTAR-NO.
+
+      *****************************************************************
+      * UN INTENTO DE FETCH DEL CURSOR. SQLCODE = 100 INDICA QUE NO   *
+      * QUEDAN MAS CONTRATOS QUE LIQUIDAR.                            *
+      *****************************************************************
+       1110-INTENTA-LEE-CONTRATO.
+           MOVE 'N' TO WS-REINTENTAR
+           EXEC SQL
+             FETCH CUR-CONTRATOS
+             INTO :DCLCONTRATOS.CLAVE-CONTRATO, :DCLCONTRATOS.IMPORTE
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL LEER CONTRATO DEL CURSOR'
+                           TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+           IF WS-REINTENTAR-NO AND SQLCODE = 100
+              MOVE 'S' TO WS-FIN-CONTRATOS
+           END-IF.
+
+      *****************************************************************
+      * CALCULAMOS EL ID DEL MOVIMIENTO, RECUPERANDO EL MAYOR DE LOS  *
+      * ALMACENADOS EN LA TABLA DE MOVIMIENTOS Y SUMANDOLE 1, O       *
+      * PONIENDOLO DIRECTAMENTE A 1 SI EN LA TABLA NO HAY NI 1.       *
+      *****************************************************************
+       1200-CALCULA-NUEVO-MOVIMIENTO.
+           MOVE ZERO TO WS-RETRY-CONT
+           PERFORM 1210-INTENTA-CALCULA-MOVIMIENTO
+              UNTIL WS-REINTENTAR-NO.
+
+       1210-INTENTA-CALCULA-MOVIMIENTO.
+           DISPLAY 'CALCULA NUEVO MOVIMIENTO'
+           MOVE 'N' TO WS-REINTENTAR
+           EXEC SQL
+             SELECT MAX(CLAVE_MOVIMIENTO)
+             INTO :CLAVE-MOVIMIENTO :IND-NULL
+             FROM IBMUSER.MOVIMIENTOS
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 THEN
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL RECUPERAR CLAVE' TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF
+           IF WS-REINTENTAR-NO
+              IF IND-NULL = -1
+                 MOVE 1 TO CLAVE-MOVIMIENTO
+              ELSE
+                 PERFORM 2400-INCREMENTA-CLAVE-MOV
+              END-IF
+           END-IF.
+
+      *****************************************************************
+       2000-PROCESO.
+      *****************************************************************
+           DISPLAY 'LIQUIDAMOS CONTRATO ' CLAVE-CONTRATO OF DCLCONTRATOS
+           ADD 1 TO WS-COMMIT
+           ADD 1 TO WS-TOT-PROCESADOS
+      * LIQUIDAMOS EL CONTRATO ACTUAL, CON REINTENTOS SI DB2 DEVUELVE
+      * UN DEADLOCK/TIMEOUT
+           PERFORM 2050-LIQUIDA-CONTRATO
+      * SIGUIENTE CONTRATO DEL CURSOR
+           PERFORM 1100-LEE-CONTRATO
+           IF WS-COMMIT = 10 THEN
+              EXEC SQL COMMIT END-EXEC
+              MOVE ZERO TO WS-COMMIT
+           END-IF.
+
+      *****************************************************************
+      * LIQUIDA EL CONTRATO ACTUAL, REINTENTANDOLO DESDE EL PRINCIPIO *
+      * SI DB2 DEVUELVE UN DEADLOCK/TIMEOUT (SQLCODE -911/-913),      *
+      * HASTA WS-RETRY-MAX VECES.                                     *
+      *****************************************************************
+       2050-LIQUIDA-CONTRATO.
+           EXEC SQL
+             SAVEPOINT SVPT2005 ON ROLLBACK RETAIN CURSORS
+           END-EXEC
+           MOVE IMPORTE OF DCLCONTRATOS TO WS-IMPORTE-ORIGINAL
+           MOVE ZERO TO WS-RETRY-CONT
+           PERFORM 2060-INTENTA-LIQUIDACION
+              UNTIL WS-REINTENTAR-NO.
+
+       2060-INTENTA-LIQUIDACION.
+           MOVE 'N' TO WS-REINTENTAR
+           PERFORM 2100-CALCULA-IMPORTE-LIQUIDACION
+           PERFORM 2200-ACTUALIZA-IMPORTE-CONTRATO
+           IF WS-REINTENTAR-NO
+              PERFORM 2700-INSERTA-MOVIMIENTO
+           END-IF
+           IF WS-REINTENTAR-NO
+              PERFORM 2400-INCREMENTA-CLAVE-MOV
+           END-IF.
+
+      *****************************************************************
+      * CALCULA EL IMPORTE A ABONAR EN EL CONTRATO, APLICANDO LA TASA *
+      * DE INTERES SOBRE EL IMPORTE ORIGINAL (ANTES DE CUALQUIER      *
+      * REINTENTO, PARA NO ABONAR EL INTERES MAS DE UNA VEZ).         *
+      *****************************************************************
+       2100-CALCULA-IMPORTE-LIQUIDACION.
+           COMPUTE WS-FEE ROUNDED =
+                   WS-IMPORTE-ORIGINAL * WS-TASA-INTERES.
+
+      *****************************************************************
+      * ACTUALIZAMOS EL IMPORTE DEL CONTRATO CON EL INTERES CALCULADO *
+      *****************************************************************
+       2200-ACTUALIZA-IMPORTE-CONTRATO.
+           COMPUTE IMPORTE OF DCLCONTRATOS = WS-IMPORTE-ORIGINAL +
+                   WS-FEE
+           EXEC SQL
+             UPDATE IBMUSER.CONTRATOS
+             SET IMPORTE = :DCLCONTRATOS.IMPORTE
+             WHERE CLAVE_CONTRATO = :DCLCONTRATOS.CLAVE-CONTRATO
+           END-EXEC
+      * EN CASO DE ERROR SALIMOS DEL PROGRAMA
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL ACTUALIZAR IMPORTE EN LIQUIDACION'
+                                  TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           END-IF.
+
+      *****************************************************************
+      * ESCRIBE UNA INCIDENCIA EN EL FICHERO DE SALIDA. EL PARRAFO    *
+      * QUE LA INVOCA YA HA DEJADO PREPARADOS WS-S-SQLCODE Y          *
+      * WS-S-DESCRIPCION; AQUI SE COMPLETA CON LA CLAVE DE CONTRATO Y *
+      * EL IMPORTE DE LA LIQUIDACION PARA QUE LA LINEA SEA            *
+      * AUTOCONTENIDA.                                                *
+      *****************************************************************
+       2900-ESCRIBE-INCIDENCIA.
+           MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO WS-S-CLAVE-CONTRATO
+           MOVE WS-FEE TO WS-S-IMPORTE
+           MOVE WS-SALIDA TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      * ****************************************************************
+      * INSERTA EL MOVIMIENTO DE LIQUIDACION EN LA TABLA DE            *
+      * MOVIMIENTOS, IGUAL QUE 2700-INSERTA-MOVIMIENTO EN PDB2003,     *
+      * PERO SIN CONTRATO ORIGEN, PORQUE EL INTERES LO ABONA EL BANCO. *
+      * ****************************************************************
+       2700-INSERTA-MOVIMIENTO.
+           DISPLAY 'INSERTAMOS DATOS DE MOVIMIENTO DE LIQUIDACION'
+      * MOVEMOS LOS CAMPOS DEL MOVIMIENTO A LAS VARIABLES HOST
+           MOVE 0 TO ORIGEN OF DCLMOVIMIENTOS
+           MOVE CLAVE-CONTRATO OF DCLCONTRATOS TO DESTINO
+                                                    OF DCLMOVIMIENTOS
+           MOVE WS-FEE TO IMPORTE OF DCLMOVIMIENTOS
+           MOVE 'LIQUIDACION MENSUAL DE INTERESES'
+                          TO DESCRIPCION OF DCLMOVIMIENTOS
+      * INSERTAMOS EL REGISTRO EN LA TABLA
+           EXEC SQL
+             INSERT INTO IBMUSER.MOVIMIENTOS
+               (CLAVE_MOVIMIENTO,
+                ORIGEN,
+                DESTINO,
+                DESCRIPCION,
+                IMPORTE,
+                FECHA_MOVIMIENTO)
+             VALUES(:CLAVE-MOVIMIENTO,
+                    :DCLMOVIMIENTOS.ORIGEN,
+                    :DCLMOVIMIENTOS.DESTINO,
+                    :DCLMOVIMIENTOS.DESCRIPCION,
+                    :DCLMOVIMIENTOS.IMPORTE,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      * EN CASO DE ERROR
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-S-SQLCODE
+              MOVE 'ERROR AL INSERTAR MOVIMIENTO DE LIQUIDACION'
+                                        TO WS-S-DESCRIPCION
+              PERFORM 2900-ESCRIBE-INCIDENCIA
+              PERFORM 9999-ERROR
+           ELSE
+      * MOVIMIENTO INSERTADO CORRECTAMENTE, LO SUMAMOS AL TOTAL
+      * DE CONTROL DEL INFORME DE FIN DE PROCESO
+              ADD WS-FEE TO WS-TOT-IMPORTE
+           END-IF.
+      ******************************************************************
+      * INCREMENTA EN 1 LA CLAVE DEL MOVIMIENTO ANTES DE INSERTARLA
+      * EN LA TABLA DE MOVIMIENTOS
+      ******************************************************************
+       2400-INCREMENTA-CLAVE-MOV.
+           DISPLAY 'INCREMENTAMOS CLAVE MOVIMIENTO'
+           COMPUTE CLAVE-MOVIMIENTO = CLAVE-MOVIMIENTO + 1.
+      ******************************************************************
+      * PARRAFO DE FIN DEL PROGRAMA
+      ******************************************************************
+       3000-FIN.
+           DISPLAY 'FIN'
+      * COMMITEAMOS EL ULTIMO GRUPO DE REGISTROS, QUE PUEDE NO LLEGAR
+      * A LOS DIEZ QUE PROVOCAN EL COMMIT DENTRO DE 2000-PROCESO
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL
+             CLOSE CUR-CONTRATOS
+           END-EXEC
+      * EMITIMOS EL INFORME DE TOTALES DE CONTROL DEL PROCESO
+           PERFORM 3100-INFORME-TOTALES
+           CLOSE FICHERO-SAL
+           STOP RUN.
+
+      *****************************************************************
+      * INFORME DE TOTALES DE CONTROL DE FIN DE PROCESO: NUMERO DE    *
+      * CONTRATOS LIQUIDADOS E IMPORTE TOTAL ABONADO.                 *
+      *****************************************************************
+       3100-INFORME-TOTALES.
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'INFORME DE TOTALES DE CONTROL - PDB2005'
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'CONTRATOS LIQUIDADOS            : '
+                   WS-TOT-PROCESADOS
+           DISPLAY 'IMPORTE TOTAL ABONADO            : '
+                   WS-TOT-IMPORTE
+           DISPLAY '----------------------------------------------'.
+      ******************************************************************
+      * PARRAFO DE ERROR. SI EL SQLCODE ES UN DEADLOCK O UN TIMEOUT   *
+      * DE DB2 (-911/-913) Y QUEDAN REINTENTOS DISPONIBLES, SE HACE   *
+      * ROLLBACK, SE ESPERA UN INSTANTE Y SE MARCA WS-REINTENTAR PARA *
+      * QUE EL CONTRATO ACTUAL SE VUELVA A LIQUIDAR DESDE EL          *
+      * PRINCIPIO. EN CUALQUIER OTRO CASO, SE HACE ROLLBACK Y SE      *
+      * DEVUELVE AL SISTEMA UN RC=8 (ERROR NO CONTROLADO).            *
+      ******************************************************************
+       9999-ERROR.
+           DISPLAY 'ERROR. SQLCODE = ' SQLCODE
+           IF (SQLCODE = -911 OR SQLCODE = -913)
+                          AND WS-RETRY-CONT < WS-RETRY-MAX
+              ADD 1 TO WS-RETRY-CONT
+              EXEC SQL ROLLBACK TO SAVEPOINT SVPT2005 END-EXEC
+              DISPLAY 'DEADLOCK/TIMEOUT DE DB2. REINTENTO '
+                      WS-RETRY-CONT ' DE ' WS-RETRY-MAX
+              PERFORM 2800-ESPERA-REINTENTO
+              MOVE 'S' TO WS-REINTENTAR
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *****************************************************************
+      * BREVE ESPERA ANTES DE REINTENTAR UN CONTRATO TRAS UN          *
+      * DEADLOCK/TIMEOUT DE DB2, CRECIENTE CON EL NUMERO DE REINTENTO *
+      * (500 MS POR CADA REINTENTO YA CONSUMIDO), PARA DAR TIEMPO A   *
+      * QUE LA OTRA TRANSACCION LIBERE EL RECURSO BLOQUEADO.          *
+      *****************************************************************
+       2800-ESPERA-REINTENTO.
+           COMPUTE WS-DLY-CANTIDAD = WS-RETRY-CONT * 500
+           CALL 'CEE3DLY' USING WS-DLY-TIEMPO, WS-DLY-FC.
