@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.CONTRATOS)                                *
+      *        LIBRARY(IBMUSER.DCLGEN(CONTRATO))                       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      ******************************************************************
+       EXEC SQL DECLARE IBMUSER.CONTRATOS TABLE
+       ( CLAVE_CONTRATO                 INTEGER      NOT NULL,
+         ESTADO                         CHAR(1)      NOT NULL,
+         IMPORTE                        DECIMAL(13, 2) NOT NULL,
+         TITULAR                        CHAR(30)     NOT NULL,
+         FECHA_APERTURA                 DATE         NOT NULL
+       ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.CONTRATOS                  *
+      ******************************************************************
+       01  DCLCONTRATOS.
+      *    CLAVE_CONTRATO
+           10 CLAVE-CONTRATO            PIC S9(9) COMP.
+      *    ESTADO
+           10 ESTADO                    PIC X(01).
+      *    IMPORTE
+           10 IMPORTE                   PIC S9(11)V9(2) COMP-3.
+      *    TITULAR
+           10 TITULAR                   PIC X(30).
+      *    FECHA_APERTURA
+           10 FECHA-APERTURA            PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
